@@ -0,0 +1,410 @@
+      **************************************** *************************
+      * Program:     COREJUPC.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Browse today's DALYREJS-FILE rejects by account  *
+      *              or card number, show the fail reason, and key a  *
+      *              correction straight into TRANSACT-FILE.          *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COREJUPC.
+       DATE-WRITTEN. August 2026.
+       DATE-COMPILED. Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+      ******************************************************************
+      * General CICS related
+      ******************************************************************
+         05 WS-CICS-PROCESSNG-VARS.
+            07 WS-RESP-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-REAS-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+            07 WS-UCTRANS                          PIC X(4)
+                                                   VALUE SPACES.
+            07 WS-TERMID                           PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      *    File control / EIB related work areas
+      ******************************************************************
+         05 WS-INQUIRY-FILE-NAME                  PIC X(08)
+                                                   VALUE 'REJINQ'.
+         05 WS-TRAN-FILE-NAME                      PIC X(08)
+                                                   VALUE 'TRANFILE'.
+
+         05 WS-EDIT-VALID-FLAGS                    PIC X(01)
+                                                   VALUE 'Y'.
+            88 WS-INPUT-IS-VALID                   VALUE 'Y'.
+            88 WS-INPUT-NOT-VALID                  VALUE 'N'.
+
+         05 WS-FOUND-FLAG                          PIC X(01)
+                                                   VALUE 'N'.
+            88 WS-REJECT-FOUND                     VALUE 'Y'.
+
+         05 WS-BROWSE-KEY                          PIC X(16)
+                                                   VALUE SPACES.
+
+      *    Whole-dollars/cents split of RJAMTI, used to parse a typed
+      *    in amount like "1500.00" into a 9V2 numeric field without
+      *    losing the decimal point.  The COUNT IN fields hold the
+      *    number of digits UNSTRING actually placed in each piece, so
+      *    the NUMERIC test and the MOVE that follows can reference-
+      *    modify just the digits and skip the trailing blank fill -
+      *    testing the padded field whole never comes out NUMERIC.
+         05 WS-EDIT-AMOUNT-WHOLE-X                 PIC X(09).
+         05 WS-EDIT-AMOUNT-WHOLE-LEN               PIC 9(02) VALUE 0.
+         05 WS-EDIT-AMOUNT-DECIMAL-X               PIC X(02).
+         05 WS-EDIT-AMOUNT-DECIMAL-LEN             PIC 9(02) VALUE 0.
+         05 WS-EDIT-AMOUNT-WHOLE                   PIC S9(9) VALUE 0.
+         05 WS-EDIT-AMOUNT-DECIMAL                 PIC 9(2) VALUE 0.
+
+      ******************************************************************
+      *    Display work area for the corrected amount
+      ******************************************************************
+         05 WS-DISPLAY-AMOUNT                     PIC -(9).99.
+
+      ******************************************************************
+      *    The rejected transaction, laid over DALYTRAN-FILE's own
+      *    record layout, so the operator's corrections (card number,
+      *    type/category code, amount) land on the same fields
+      *    CBREJ01C and CBTRN02C already work with.
+      ******************************************************************
+       COPY CVTRA06Y.
+
+      ******************************************************************
+      *    Reject-inquiry work area (REJECT-INQ-FILE)
+      ******************************************************************
+       COPY CVTRA10Y.
+
+      ******************************************************************
+      *    Transaction record being posted to TRANSACT-FILE
+      ******************************************************************
+       COPY CVTRA05Y.
+
+       COPY COREJUPO.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                            PIC X(01).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PARA.
+           MOVE EIBTRNID TO WS-TRANID.
+           MOVE EIBTRMID TO WS-TERMID.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               EXEC CICS RECEIVE MAP('COREJUPA')
+                                 MAPSET('COREJUP')
+                                 INTO(COREJUPAI)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+               PERFORM 2000-PROCESS-INPUT.
+
+           EXEC CICS RETURN
+                     TRANSID(WS-TRANID)
+           END-EXEC.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO COREJUPAO.
+           MOVE SPACES     TO ERRMSGO.
+           EXEC CICS SEND MAP('COREJUPA')
+                          MAPSET('COREJUP')
+                          FROM(COREJUPAO)
+                          ERASE
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+      * RJCONFI blank means this is the search step - operator keyed
+      * an account id or card number and wants to see the next open
+      * reject for it. RJCONFI of Y or N means the operator is acting
+      * on the reject already displayed from the prior round trip -
+      * RJTRANI carries that exact transaction id on the same screen,
+      * the same way ACCTIDI carries across the two round trips in
+      * COACTAPC, so the confirm step re-reads that one record by its
+      * own key instead of re-browsing by account/card, where a reject
+      * resolved (or newly posted) in between the two round trips could
+      * make the re-browse land on a different record than the one the
+      * operator actually reviewed.
+      *---------------------------------------------------------------*
+       2000-PROCESS-INPUT.
+           SET WS-INPUT-IS-VALID TO TRUE.
+           MOVE SPACES TO ERRMSGO.
+
+           IF RJCONFI = SPACES OR LOW-VALUES
+               PERFORM 2100-EDIT-SEARCH-KEY
+               IF WS-INPUT-IS-VALID
+                   PERFORM 2200-FIND-NEXT-REJECT
+                   IF WS-INPUT-IS-VALID
+                       PERFORM 2300-DISPLAY-REJECT
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 2250-READ-REJECT-BY-KEY
+               IF WS-INPUT-IS-VALID
+                   PERFORM 2400-EDIT-CORRECTION
+                   IF WS-INPUT-IS-VALID
+                       PERFORM 2900-APPLY-CORRECTION
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF NOT WS-INPUT-IS-VALID
+               EXEC CICS SEND MAP('COREJUPA')
+                              MAPSET('COREJUP')
+                              FROM(COREJUPAO)
+                              DATAONLY
+               END-EXEC.
+
+      *---------------------------------------------------------------*
+      * Exactly one of account id or card number must be keyed to
+      * search by.
+      *---------------------------------------------------------------*
+       2100-EDIT-SEARCH-KEY.
+           IF RJSACCTI = SPACES AND RJSCARDI = SPACES
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'ENTER AN ACCOUNT ID OR A CARD NUMBER' TO ERRMSGO
+           ELSE
+               IF RJSACCTI NOT = SPACES AND RJSACCTI NOT NUMERIC
+                   SET WS-INPUT-NOT-VALID TO TRUE
+                   MOVE 'ACCOUNT ID MUST BE NUMERIC' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * Browse REJECT-INQ-FILE from the start looking for the first
+      * still-open reject matching the search key - the same
+      * STARTBR/READNEXT/ENDBR technique COACTUPC uses to cross-check
+      * SSN/phone against the rest of ACCOUNT-FILE, since REJECT-INQ-
+      * FILE is keyed by transaction id, not by account or card
+      * number.
+      *---------------------------------------------------------------*
+       2200-FIND-NEXT-REJECT.
+           MOVE 'N' TO WS-FOUND-FLAG.
+           MOVE LOW-VALUES TO WS-BROWSE-KEY.
+           EXEC CICS STARTBR
+                     FILE(WS-INQUIRY-FILE-NAME)
+                     RIDFLD(WS-BROWSE-KEY)
+                     GTEQ
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-RESP-CD NOT = DFHRESP(NORMAL)
+                          OR WS-REJECT-FOUND
+                   EXEC CICS READNEXT
+                             FILE(WS-INQUIRY-FILE-NAME)
+                             INTO(REJECT-INQUIRY-RECORD)
+                             RIDFLD(WS-BROWSE-KEY)
+                             RESP(WS-RESP-CD)
+                   END-EXEC
+                   IF WS-RESP-CD = DFHRESP(NORMAL)
+                       IF RINQ-STATUS-OPEN
+                          AND ((RJSACCTI NOT = SPACES
+                                AND RINQ-ACCT-ID = RJSACCTI)
+                           OR  (RJSCARDI NOT = SPACES
+                                AND RINQ-CARD-NUM = RJSCARDI))
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR
+                         FILE(WS-INQUIRY-FILE-NAME)
+               END-EXEC
+           END-IF.
+
+           IF NOT WS-REJECT-FOUND
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'NO OPEN REJECTS FOUND FOR THAT SEARCH' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * Re-read, by its own transaction id, the one reject the operator
+      * is confirming or correcting - see the note above 2000-PROCESS-
+      * INPUT for why this reads by key instead of repeating the
+      * account/card browse.
+      *---------------------------------------------------------------*
+       2250-READ-REJECT-BY-KEY.
+           IF RJTRANI = SPACES OR LOW-VALUES
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'NO REJECT SELECTED TO CONFIRM' TO ERRMSGO
+           ELSE
+               EXEC CICS READ
+                         FILE(WS-INQUIRY-FILE-NAME)
+                         INTO(REJECT-INQUIRY-RECORD)
+                         RIDFLD(RJTRANI)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+               IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+                     OR NOT RINQ-STATUS-OPEN
+                   SET WS-INPUT-NOT-VALID TO TRUE
+                   MOVE 'REJECT NOT FOUND OR ALREADY RESOLVED'
+                        TO ERRMSGO
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Show the reject just found, with the offending fields echoed
+      * into the correction-input fields so the operator can key over
+      * just the ones that need fixing.
+      *---------------------------------------------------------------*
+       2300-DISPLAY-REJECT.
+           MOVE RINQ-REJECT-DATA TO DALYTRAN-RECORD.
+
+           MOVE RINQ-TRAN-ID    TO RJTRANO.
+           MOVE RINQ-ACCT-ID    TO RJACCTO.
+           MOVE DALY-TRAN-CARD-NUM    TO RJCARDO.
+           MOVE DALY-TRAN-TYPE-CD     TO RJTYPCO.
+           MOVE DALY-TRAN-CAT-CD      TO RJCATCO.
+           MOVE DALY-TRAN-AMT         TO WS-DISPLAY-AMOUNT.
+           MOVE WS-DISPLAY-AMOUNT     TO RJAMTO.
+           MOVE RINQ-FAIL-REASON-DESC TO RJRSNO.
+
+           MOVE 'REVIEW/CORRECT THE FIELDS, THEN ENTER Y TO POST OR '
+                'N TO LEAVE OPEN' TO ERRMSGO.
+
+           EXEC CICS SEND MAP('COREJUPA')
+                          MAPSET('COREJUP')
+                          FROM(COREJUPAO)
+                          DATAONLY
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+       2400-EDIT-CORRECTION.
+           IF RJCONFI NOT = 'Y' AND RJCONFI NOT = 'N'
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'ENTER Y TO POST OR N TO LEAVE OPEN' TO ERRMSGO
+           ELSE
+               IF RJCONFI = 'Y'
+                   MOVE SPACES TO WS-EDIT-AMOUNT-WHOLE-X
+                                  WS-EDIT-AMOUNT-DECIMAL-X
+                   MOVE 0 TO WS-EDIT-AMOUNT-WHOLE-LEN
+                             WS-EDIT-AMOUNT-DECIMAL-LEN
+                   UNSTRING RJAMTI DELIMITED BY '.' OR ' '
+                       INTO WS-EDIT-AMOUNT-WHOLE-X
+                               COUNT IN WS-EDIT-AMOUNT-WHOLE-LEN
+                            WS-EDIT-AMOUNT-DECIMAL-X
+                               COUNT IN WS-EDIT-AMOUNT-DECIMAL-LEN
+                   IF RJCARDI NOT NUMERIC
+                      OR RJCATCI NOT NUMERIC
+                      OR RJTYPCI = SPACES
+                      OR WS-EDIT-AMOUNT-WHOLE-LEN = 0
+                      OR WS-EDIT-AMOUNT-WHOLE-X
+                            (1:WS-EDIT-AMOUNT-WHOLE-LEN) NOT NUMERIC
+                      OR (WS-EDIT-AMOUNT-DECIMAL-LEN NOT = 0
+                          AND WS-EDIT-AMOUNT-DECIMAL-X
+                             (1:WS-EDIT-AMOUNT-DECIMAL-LEN) NOT NUMERIC)
+                       SET WS-INPUT-NOT-VALID TO TRUE
+                       MOVE 'CARD NUM/TYPE CD/CAT CD/AMOUNT INVALID'
+                            TO ERRMSGO
+                   ELSE
+                       MOVE WS-EDIT-AMOUNT-WHOLE-X
+                               (1:WS-EDIT-AMOUNT-WHOLE-LEN)
+                            TO WS-EDIT-AMOUNT-WHOLE
+                       IF WS-EDIT-AMOUNT-DECIMAL-LEN = 0
+                           MOVE 0 TO WS-EDIT-AMOUNT-DECIMAL
+                       ELSE
+                           MOVE WS-EDIT-AMOUNT-DECIMAL-X
+                                   (1:WS-EDIT-AMOUNT-DECIMAL-LEN)
+                                TO WS-EDIT-AMOUNT-DECIMAL
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Post the corrected transaction straight into TRANSACT-FILE and
+      * close out the reject, or simply leave it open on a N decision
+      * so it comes up again the next time the account/card is
+      * searched.
+      *---------------------------------------------------------------*
+       2900-APPLY-CORRECTION.
+           IF RJCONFI = 'N'
+               MOVE 'LEFT OPEN - NO CHANGES MADE' TO ERRMSGO
+           ELSE
+               MOVE RINQ-REJECT-DATA TO TRAN-RECORD
+               MOVE RINQ-TRAN-ID    TO TRAN-ID
+               MOVE RJCARDI         TO TRAN-CARD-NUM
+               MOVE RJTYPCI         TO TRAN-TYPE-CD
+               MOVE RJCATCI         TO TRAN-CAT-CD
+               COMPUTE TRAN-AMT =
+                  WS-EDIT-AMOUNT-WHOLE + (WS-EDIT-AMOUNT-DECIMAL / 100)
+
+               EXEC CICS WRITE
+                         FILE(WS-TRAN-FILE-NAME)
+                         FROM(TRAN-RECORD)
+                         RIDFLD(RINQ-TRAN-ID)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+
+               IF WS-RESP-CD = DFHRESP(NORMAL)
+      *---------------------------------------------------------------*
+      * The record obtained during the browse in 2200-FIND-NEXT-REJECT
+      * is browse-only and cannot be REWRITTEN - re-READ it by key
+      * WITH UPDATE, the same way COACTUPC's 2200-READ-ACCOUNT and
+      * COACTAPC's 2200-READ-APPROVAL get the update lock before their
+      * own REWRITE, before closing out the reject.
+      *---------------------------------------------------------------*
+                   EXEC CICS READ
+                             FILE(WS-INQUIRY-FILE-NAME)
+                             INTO(REJECT-INQUIRY-RECORD)
+                             RIDFLD(RINQ-TRAN-ID)
+                             UPDATE
+                             RESP(WS-RESP-CD)
+                   END-EXEC
+                   IF WS-RESP-CD = DFHRESP(NORMAL)
+                       SET RINQ-STATUS-RESOLVED TO TRUE
+                       EXEC CICS REWRITE
+                                 FILE(WS-INQUIRY-FILE-NAME)
+                                 FROM(REJECT-INQUIRY-RECORD)
+                                 RESP(WS-RESP-CD)
+                       END-EXEC
+                       IF WS-RESP-CD = DFHRESP(NORMAL)
+                           MOVE 'CORRECTED TRANSACTION POSTED'
+                                TO ERRMSGO
+                       ELSE
+                           MOVE 'TXN POSTED BUT REJECT NOT CLOSED'
+                                TO ERRMSGO
+                       END-IF
+                   ELSE
+                       MOVE 'TXN POSTED BUT REJECT NOT CLOSED'
+                            TO ERRMSGO
+                   END-IF
+               ELSE
+                   IF WS-RESP-CD = DFHRESP(DUPREC)
+                       MOVE 'TRANSACTION ALREADY ON FILE - LEFT OPEN'
+                            TO ERRMSGO
+                   ELSE
+                       MOVE 'UNABLE TO POST CORRECTED TRANSACTION'
+                            TO ERRMSGO
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXEC CICS SEND MAP('COREJUPA')
+                          MAPSET('COREJUP')
+                          FROM(COREJUPAO)
+                          DATAONLY
+           END-EXEC.
