@@ -1,253 +1,703 @@
       ******************************************************************
-      * Program     : CBTRN02C.CBL                                      
-      * Application : CardDemo                                          
-      * Type        : BATCH COBOL Program                                
-      * Function    : Post the records from daily transaction file.     
+      * Program     : CBTRN02C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Post the records from daily transaction file.
       ******************************************************************
-      * Copyright Amazon.com, Inc. or its affiliates.                   
-      * All Rights Reserved.                                            
-      *                                                                 
-      * Licensed under the Apache License, Version 2.0 (the "License"). 
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
       * You may not use this file except in compliance with the License.
-      * You may obtain a copy of the License at                         
-      *                                                                 
-      *    http://www.apache.org/licenses/LICENSE-2.0                   
-      *                                                                 
-      * Unless required by applicable law or agreed to in writing,      
-      * software distributed under the License is distributed on an     
-      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    
-      * either express or implied. See the License for the specific     
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the License
       ******************************************************************
-       IDENTIFICATION DIVISION.                                          
-       PROGRAM-ID. CBTRN02C.                                            
-       AUTHOR. AWS.                                                     
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT DALYTRAN-FILE ASSIGN TO DALYTRAN                      
-                  ORGANIZATION IS SEQUENTIAL                            
-                  ACCESS MODE  IS SEQUENTIAL                            
-                  FILE STATUS  IS DALYTRAN-STATUS.                      
-                                                                        
-           SELECT TRANSACT-FILE ASSIGN TO TRANFILE                      
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-TRANS-ID                           
-                  FILE STATUS  IS TRANFILE-STATUS.                      
-                                                                        
-           SELECT XREF-FILE ASSIGN TO   XREFFILE                        
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-XREF-CARD-NUM                      
-                  FILE STATUS  IS XREFFILE-STATUS.                      
-                                                                        
-           SELECT DALYREJS-FILE ASSIGN TO DALYREJS                      
-                  ORGANIZATION IS SEQUENTIAL                            
-                  ACCESS MODE  IS SEQUENTIAL                            
-                  FILE STATUS  IS DALYREJS-STATUS.                      
-                                                                        
-           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE                       
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-ACCT-ID                            
-                  FILE STATUS  IS ACCTFILE-STATUS.                      
-                                                                        
-           SELECT TCATBAL-FILE ASSIGN TO TCATBALF                       
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-TRAN-CAT-KEY                       
-                  FILE STATUS  IS TCATBALF-STATUS.                      
-      *                                                                 
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD  DALYTRAN-FILE.                                               
-       01  FD-TRAN-RECORD.                                              
-           05 FD-TRAN-ID                        PIC X(16).              
-           05 FD-CUST-DATA                      PIC X(334).             
-                                                                        
-       FD  TRANSACT-FILE.                                               
-       01  FD-TRANFILE-REC.                                             
-           05 FD-TRANS-ID                       PIC X(16).              
-           05 FD-ACCT-DATA                      PIC X(334).             
-                                                                        
-       FD  XREF-FILE.                                                   
-       01  FD-XREFFILE-REC.                                             
-           05 FD-XREF-CARD-NUM                  PIC X(16).              
-           05 FD-XREF-DATA                      PIC X(34).              
-                                                                        
-       FD  DALYREJS-FILE.                                               
-       01  FD-REJS-RECORD.                                              
-           05 FD-REJECT-RECORD                  PIC X(350).             
-           05 FD-VALIDATION-TRAILER             PIC X(80).              
-                                                                        
-       FD  ACCOUNT-FILE.                                                
-       01  FD-ACCTFILE-REC.                                             
-           05 FD-ACCT-ID                        PIC 9(11).              
-           05 FD-ACCT-DATA                      PIC X(289).             
-                                                                        
-       FD  TCATBAL-FILE.                                                
-       01  FD-TRAN-CAT-BAL-RECORD.                                      
-           05 FD-TRAN-CAT-KEY.                                          
-              10 FD-TRANCAT-ACCT-ID             PIC 9(11).              
-              10 FD-TRANCAT-TYPE-CD             PIC X(02).              
-              10 FD-TRANCAT-CD                  PIC 9(04).              
-           05 FD-FD-TRAN-CAT-DATA               PIC X(33).              
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBTRN02C.
+       AUTHOR. AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DALYTRAN-FILE ASSIGN TO DALYTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYTRAN-STATUS.
+
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRANS-ID
+                  ALTERNATE RECORD KEY IS FD-TRANS-CARD-NUM
+                     WITH DUPLICATES
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+           SELECT DALYREJS-FILE ASSIGN TO DALYREJS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYREJS-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RESTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RESTFILE-STATUS.
+
+           SELECT RESTART-PARM-FILE ASSIGN TO RESTPARM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RESTPARM-STATUS.
+
+      * Keyed copy of DALYREJS-FILE for the COREJUPC online inquiry
+      * transaction. Same physical idea as ACCOUNT-FILE (ACCTFILE here,
+      * ACCTDAT under CICS): this batch job and the online transaction
+      * reach the same dataset through different DD/FCT names.
+           SELECT REJECT-INQ-FILE ASSIGN TO REJINQF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-RINQ-TRAN-ID
+                  FILE STATUS  IS REJINQF-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DALYTRAN-FILE.
+       01  FD-TRAN-RECORD.
+           05 FD-TRAN-ID                        PIC X(16).
+           05 FD-CUST-DATA                      PIC X(334).
+
+       FD  TRANSACT-FILE.
+       01  FD-TRANFILE-REC.
+           05 FD-TRANS-ID                       PIC X(16).
+           05 FD-ACCT-DATA                      PIC X(334).
+      * Second view of the same 350-byte record, exposing the card
+      * number (TRAN-CARD-NUM's offset in CVTRA05Y) so it can be
+      * declared as an alternate key below.
+       01  FD-TRANFILE-KEYVIEW.
+           05 FILLER                            PIC X(282).
+           05 FD-TRANS-CARD-NUM                 PIC X(16).
+           05 FILLER                            PIC X(52).
+
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+       FD  DALYREJS-FILE.
+       01  FD-REJS-RECORD.
+           05 FD-REJECT-RECORD                  PIC X(350).
+           05 FD-VALIDATION-TRAILER             PIC X(80).
+
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+       FD  RESTART-FILE.
+       01  FD-RESTART-RECORD.
+           05 FD-RESTART-LAST-TRAN-ID           PIC X(16).
+           05 FD-RESTART-TRAN-COUNT             PIC 9(09).
+           05 FD-RESTART-REJECT-COUNT           PIC 9(09).
+
+       FD  RESTART-PARM-FILE.
+       01  FD-RESTART-PARM-RECORD.
+           05 FD-RESTART-IND                    PIC X(01).
+           05 FILLER                            PIC X(79).
+
+       FD  REJECT-INQ-FILE.
+       01  FD-REJECT-INQ-RECORD.
+           05 FD-RINQ-TRAN-ID                   PIC X(16).
+           05 FD-RINQ-REST-OF-RECORD            PIC X(458).
+
+       WORKING-STORAGE SECTION.
+
       *****************************************************************
-       COPY CVTRA06Y.                                                   
-       01  DALYTRAN-STATUS.                                             
-           05  DALYTRAN-STAT1      PIC X.                               
-           05  DALYTRAN-STAT2      PIC X.                               
-                                                                        
-       COPY CVTRA05Y.                                                   
-       01  TRANFILE-STATUS.                                             
-           05  TRANFILE-STAT1      PIC X.                               
-           05  TRANFILE-STAT2      PIC X.                               
-                                                                        
-       COPY CVACT03Y.                                                   
-       01  XREFFILE-STATUS.                                             
-           05  XREFFILE-STAT1      PIC X.                               
-           05  XREFFILE-STAT2      PIC X.                               
-                                                                        
-       01  DALYREJS-STATUS.                                             
-           05  DALYREJS-STAT1      PIC X.                               
-           05  DALYREJS-STAT2      PIC X.                               
-                                                                        
-       COPY CVACT01Y.                                                   
-       01  ACCTFILE-STATUS.                                             
-           05  ACCTFILE-STAT1      PIC X.                               
-           05  ACCTFILE-STAT2      PIC X.                               
-                                                                        
-       COPY CVTRA01Y.                                                   
-       01  TCATBALF-STATUS.                                             
-           05  TCATBALF-STAT1      PIC X.                               
-           05  TCATBALF-STAT2      PIC X.                               
-                                                                        
-       01  IO-STATUS.                                                   
-           05  IO-STAT1            PIC X.                               
-           05  IO-STAT2            PIC X.                               
-       01  TWO-BYTES-BINARY        PIC 9(4) COMP.                       
-       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.          
-           05  TWO-BYTES-LEFT      PIC X.                               
-           05  TWO-BYTES-RIGHT     PIC X.                               
-       01  IO-STATUS-04.                                                
-           05  IO-STATUS-0401      PIC 9   VALUE 0.                     
-           05  IO-STATUS-0403      PIC 999 VALUE 0.                     
-                                                                        
-       01  APPL-RESULT             PIC S9(9)   COMP.                    
-           88  APPL-AOK            VALUE 0.                             
-           88  APPL-EOF            VALUE 16.                            
-                                                                        
-       01  END-OF-FILE             PIC X(01)    VALUE 'N'.              
-       01  ABCODE                  PIC S9(9) COMP.                      
-       01  TIMING                  PIC S9(9) COMP.                      
-      * T I M E S T A M P   D B 2  X(26)     EEEE-MM-DD-UU.MM.SS.HH0000 
-       01  COBOL-TS.                                                    
-           05 COB-YYYY                  PIC X(04).                      
-           05 COB-MM                    PIC X(02).                      
-           05 COB-DD                    PIC X(02).                      
-           05 COB-HH                    PIC X(02).                      
-           05 COB-MIN                   PIC X(02).                      
-           05 COB-SS                    PIC X(02).                      
-           05 COB-MIL                   PIC X(02).                      
-           05 COB-REST                  PIC X(05).                      
-       01  DB2-FORMAT-TS                PIC X(26).                      
-       01  FILLER REDEFINES DB2-FORMAT-TS.                              
-           06 DB2-YYYY                  PIC X(004).                     
-           06 DB2-STREEP-1              PIC X.                          
-           06 DB2-MM                    PIC X(002).                     
-           06 DB2-STREEP-2              PIC X.                          
-           06 DB2-DD                    PIC X(002).                     
-           06 DB2-STREEP-3              PIC X.                          
-           06 DB2-HH                    PIC X(002).                     
-           06 DB2-DOT-1                 PIC X.                          
-           06 DB2-MIN                   PIC X(002).                     
-           06 DB2-DOT-2                 PIC X.                          
-           06 DB2-SS                    PIC X(002).                     
-           06 DB2-DOT-3                 PIC X.                          
-           06 DB2-MIL                   PIC 9(002).                     
-           06 DB2-REST                  PIC X(04).                      
-                                                                        
-        01 REJECT-RECORD.                                               
-           05 REJECT-TRAN-DATA          PIC X(350).                     
-           05 VALIDATION-TRAILER        PIC X(80).                      
-                                                                        
-        01 WS-VALIDATION-TRAILER.                                       
-           05 WS-VALIDATION-FAIL-REASON      PIC 9(04).                 
-           05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).                 
-                                                                        
-        01 WS-COUNTERS.                                                 
-           05 WS-TRANSACTION-COUNT          PIC 9(09) VALUE 0.          
-           05 WS-REJECT-COUNT               PIC 9(09) VALUE 0.          
-           05 WS-TEMP-BAL                   PIC S9(09)V99.              
-                                                                        
-        01 WS-FLAGS.                                                    
-           05 WS-CREATE-TRANCAT-REC         PIC X(01) VALUE 'N'.        
-                                                                        
+       COPY CVTRA06Y.
+       01  DALYTRAN-STATUS.
+           05  DALYTRAN-STAT1      PIC X.
+           05  DALYTRAN-STAT2      PIC X.
+
+       COPY CVTRA05Y.
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+
+       COPY CVACT03Y.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+       01  DALYREJS-STATUS.
+           05  DALYREJS-STAT1      PIC X.
+           05  DALYREJS-STAT2      PIC X.
+
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+       COPY CVTRA01Y.
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+       01  RESTFILE-STATUS.
+           05  RESTFILE-STAT1      PIC X.
+           05  RESTFILE-STAT2      PIC X.
+
+       01  RESTPARM-STATUS.
+           05  RESTPARM-STAT1      PIC X.
+           05  RESTPARM-STAT2      PIC X.
+
+       COPY CVTRA10Y.
+       01  REJINQF-STATUS.
+           05  REJINQF-STAT1       PIC X.
+           05  REJINQF-STAT2       PIC X.
+
       *****************************************************************
-       PROCEDURE DIVISION.                                              
-           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN02C'.            
-           PERFORM 0000-DALYTRAN-OPEN.                                  
-           PERFORM 0100-TRANFILE-OPEN.                                  
-           PERFORM 0200-XREFFILE-OPEN.                                  
-           PERFORM 0300-DALYREJS-OPEN.                                  
-           PERFORM 0400-ACCTFILE-OPEN.                                  
-           PERFORM 0500-TCATBALF-OPEN.                                  
-                                                                        
-           PERFORM 1000-PROCESS-TRANSACTIONS                            
-               UNTIL END-OF-FILE = 'Y'.                                 
-                                                                        
-           PERFORM 9000-DALYTRAN-CLOSE.                                 
-           PERFORM 9100-TRANFILE-CLOSE.                                 
-           PERFORM 9200-XREFFILE-CLOSE.                                 
-           PERFORM 9300-DALYREJS-CLOSE.                                 
-           PERFORM 9400-ACCTFILE-CLOSE.                                 
-           PERFORM 9500-TCATBALF-CLOSE.                                 
-           DISPLAY 'TRANSACTIONS PROCESSED :' WS-TRANSACTION-COUNT.     
-           DISPLAY 'TRANSACTIONS REJECTED  :' WS-REJECT-COUNT.          
-           IF WS-REJECT-COUNT > 0                                       
-              MOVE 4 TO RETURN-CODE.                                    
-                                                                        
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN02C'.              
-                                                                        
-           GOBACK.                                                      
-                                                                        
+      * Checkpoint / restart working storage.
+      *****************************************************************
+       01  WS-CHECKPOINT-VARS.
+           05  WS-CHECKPOINT-INTERVAL       PIC 9(09) VALUE 1000.
+           05  WS-RESTART-IND                PIC X(01) VALUE 'N'.
+               88  WS-RESTART-REQUESTED      VALUE 'Y'.
+           05  WS-RESTART-LAST-TRAN-ID       PIC X(16) VALUE SPACES.
+           05  WS-RESTART-TRAN-COUNT         PIC 9(09) VALUE 0.
+           05  WS-RESTART-REJECT-COUNT       PIC 9(09) VALUE 0.
+           05  WS-SKIP-COUNT                 PIC 9(09) VALUE 0.
+           05  WS-RESTART-FILE-EMPTY         PIC X(01) VALUE 'Y'.
+           05  WS-CKPT-QUOTIENT              PIC 9(09) VALUE 0.
+           05  WS-CKPT-REMAINDER             PIC 9(09) VALUE 0.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) COMP.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) COMP.
+       01  TIMING                  PIC S9(9) COMP.
+      * T I M E S T A M P   D B 2  X(26)     EEEE-MM-DD-UU.MM.SS.HH0000
+       01  COBOL-TS.
+           05 COB-YYYY                  PIC X(04).
+           05 COB-MM                    PIC X(02).
+           05 COB-DD                    PIC X(02).
+           05 COB-HH                    PIC X(02).
+           05 COB-MIN                   PIC X(02).
+           05 COB-SS                    PIC X(02).
+           05 COB-MIL                   PIC X(02).
+           05 COB-REST                  PIC X(05).
+       01  DB2-FORMAT-TS                PIC X(26).
+       01  FILLER REDEFINES DB2-FORMAT-TS.
+           06 DB2-YYYY                  PIC X(004).
+           06 DB2-STREEP-1              PIC X.
+           06 DB2-MM                    PIC X(002).
+           06 DB2-STREEP-2              PIC X.
+           06 DB2-DD                    PIC X(002).
+           06 DB2-STREEP-3              PIC X.
+           06 DB2-HH                    PIC X(002).
+           06 DB2-DOT-1                 PIC X.
+           06 DB2-MIN                   PIC X(002).
+           06 DB2-DOT-2                 PIC X.
+           06 DB2-SS                    PIC X(002).
+           06 DB2-DOT-3                 PIC X.
+           06 DB2-MIL                   PIC 9(002).
+           06 DB2-REST                  PIC X(04).
+
+        01 REJECT-RECORD.
+           05 REJECT-TRAN-DATA          PIC X(350).
+           05 VALIDATION-TRAILER        PIC X(80).
+
+        01 WS-VALIDATION-TRAILER.
+           05 WS-VALIDATION-FAIL-REASON      PIC 9(04).
+           05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).
+
+        01 WS-COUNTERS.
+           05 WS-TRANSACTION-COUNT          PIC 9(09) VALUE 0.
+           05 WS-REJECT-COUNT               PIC 9(09) VALUE 0.
+           05 WS-TEMP-BAL                   PIC S9(09)V99.
+           05 WS-PROJECTED-ACCT-BAL         PIC S9(09)V99.
+           05 WS-PROJECTED-CAT-BAL          PIC S9(09)V99.
+
+        01 WS-FLAGS.
+           05 WS-CREATE-TRANCAT-REC         PIC X(01) VALUE 'N'.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN02C'.
+           PERFORM 0050-RESTART-PARM-READ.
+           PERFORM 0000-DALYTRAN-OPEN.
+           PERFORM 0100-TRANFILE-OPEN.
+           PERFORM 0200-XREFFILE-OPEN.
+           PERFORM 0300-DALYREJS-OPEN.
+           PERFORM 0400-ACCTFILE-OPEN.
+           PERFORM 0500-TCATBALF-OPEN.
+           PERFORM 0600-RESTFILE-OPEN.
+           PERFORM 0650-REJINQF-OPEN.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 0700-REPOSITION-DALYTRAN.
+
+           PERFORM 1000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM 9000-DALYTRAN-CLOSE.
+           PERFORM 9100-TRANFILE-CLOSE.
+           PERFORM 9200-XREFFILE-CLOSE.
+           PERFORM 9300-DALYREJS-CLOSE.
+           PERFORM 9400-ACCTFILE-CLOSE.
+           PERFORM 9500-TCATBALF-CLOSE.
+           PERFORM 9600-RESTFILE-CLOSE.
+           PERFORM 9650-REJINQF-CLOSE.
+           DISPLAY 'TRANSACTIONS PROCESSED :' WS-TRANSACTION-COUNT.
+           DISPLAY 'TRANSACTIONS REJECTED  :' WS-REJECT-COUNT.
+           IF WS-REJECT-COUNT > 0
+              MOVE 4 TO RETURN-CODE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN02C'.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-PROCESS-TRANSACTIONS.
+           PERFORM 1100-DALYTRAN-GET-NEXT.
+           IF END-OF-FILE = 'N'
+               ADD 1 TO WS-TRANSACTION-COUNT
+               MOVE 0 TO WS-VALIDATION-FAIL-REASON
+               MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC
+               PERFORM 1500-VALIDATE-TRAN
+               IF WS-VALIDATION-FAIL-REASON = 0
+                   PERFORM 2000-POST-TRANSACTION
+                   DIVIDE WS-TRANSACTION-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CKPT-QUOTIENT
+                       REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                       PERFORM 1600-WRITE-CHECKPOINT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2500-WRITE-REJECT-REC.
+
+      *---------------------------------------------------------------*
+       1100-DALYTRAN-GET-NEXT.
+           READ DALYTRAN-FILE INTO DALYTRAN-RECORD.
+           IF DALYTRAN-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF DALYTRAN-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT.
+
+           IF APPL-AOK
+               NEXT SENTENCE
+           ELSE
+               IF APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING DALYTRAN FILE'
+                   MOVE DALYTRAN-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       1500-VALIDATE-TRAN.
+           MOVE DALY-TRAN-CARD-NUM TO FD-XREF-CARD-NUM.
+           READ XREF-FILE INTO CARD-XREF-RECORD
+               INVALID KEY
+                   MOVE 100 TO WS-VALIDATION-FAIL-REASON
+                   MOVE 'CARD NUMBER NOT FOUND IN CROSS-REFERENCE'
+                        TO WS-VALIDATION-FAIL-REASON-DESC.
+
+           IF WS-VALIDATION-FAIL-REASON = 0
+               MOVE XREF-ACCT-ID TO FD-ACCT-ID
+               READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+                   INVALID KEY
+                       MOVE 101 TO WS-VALIDATION-FAIL-REASON
+                       MOVE 'ACCOUNT NOT FOUND FOR CROSS-REFERENCE'
+                            TO WS-VALIDATION-FAIL-REASON-DESC.
+
+           IF WS-VALIDATION-FAIL-REASON = 0
+              AND DALY-TRAN-AMT = 0
+               MOVE 102 TO WS-VALIDATION-FAIL-REASON
+               MOVE 'TRANSACTION AMOUNT IS ZERO'
+                    TO WS-VALIDATION-FAIL-REASON-DESC.
+
+           IF WS-VALIDATION-FAIL-REASON = 0
+               PERFORM 1550-CHECK-LIMITS.
+
       *---------------------------------------------------------------*
-       1000-PROCESS-TRANSACTIONS.                                       
-           PERFORM 1100-DALYTRAN-GET-NEXT.                              
-           IF END-OF-FILE = 'N'                                         
-               ADD 1 TO WS-TRANSACTION-COUNT                            
-               MOVE 0 TO WS-VALIDATION-FAIL-REASON                      
-               MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC            
-               PERFORM 1500-VALIDATE-TRAN                               
-               IF WS-VALIDATION-FAIL-REASON = 0                         
-                   PERFORM 2000-POST-TRANSACTION                        
-               ELSE                                                     
-                   ADD 1 TO WS-REJECT-COUNT                             
-                   PERFORM 2500-WRITE-REJECT-REC.                       
-                                                                        
+      * Credit-limit and category-limit validation.
+      *
+      * Looks up the account's current category balance (creating a
+      * zero-balance/zero-limit row in working storage if this is the
+      * first transaction against that category) and rejects the
+      * transaction, without posting it, if applying DALY-TRAN-AMT
+      * would push either the overall account balance past
+      * ACCT-CREDIT-LIMIT or the category balance past TRAN-CAT-LIMIT.
+      * A TRAN-CAT-LIMIT of zero means the category carries no separate
+      * limit of its own, so only the account-level check applies.
       *---------------------------------------------------------------*
-       1100-DALYTRAN-GET-NEXT.                                          
-           READ DALYTRAN-FILE INTO DALYTRAN-RECORD.                     
-           IF DALYTRAN-STATUS = '00'                                    
-               MOVE 0 TO APPL-RESULT                                    
-           ELSE                                                         
-               IF DALYTRAN-STATUS = '10'                                
-                   MOVE 16 TO APPL-RESULT                               
-               ELSE                                                     
-                   MOVE 12 TO APPL-RESULT.                              
-                                                                        
-           IF APPL-AOK                                                  
-               NEXT SENTENCE                                            
-           ELSE                                                         
-               IF APPL-EOF                                              
-                   MOVE 'Y' TO END-OF-FILE                              
-               ELSE                                                     
-                   DISPLAY 'ERROR READING DALYTRAN FILE'                
-                   MOVE DALYTRAN-STATUS TO IO-STATUS                    
-                   PERFORM 9910-DISPLAY-IO-STATUS                       
+       1550-CHECK-LIMITS.
+           MOVE XREF-ACCT-ID          TO FD-TRANCAT-ACCT-ID.
+           MOVE DALY-TRAN-TYPE-CD     TO FD-TRANCAT-TYPE-CD.
+           MOVE DALY-TRAN-CAT-CD      TO FD-TRANCAT-CD.
+
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD
+               INVALID KEY
+                   MOVE 0 TO TRAN-CAT-BAL
+                   MOVE 0 TO TRAN-CAT-LIMIT.
+
+           COMPUTE WS-PROJECTED-ACCT-BAL =
+                   ACCT-CURR-BAL + DALY-TRAN-AMT.
+           COMPUTE WS-PROJECTED-CAT-BAL =
+                   TRAN-CAT-BAL + DALY-TRAN-AMT.
+
+           IF WS-PROJECTED-ACCT-BAL > ACCT-CREDIT-LIMIT
+               MOVE 103 TO WS-VALIDATION-FAIL-REASON
+               MOVE 'TRANSACTION WOULD EXCEED ACCOUNT CREDIT LIMIT'
+                    TO WS-VALIDATION-FAIL-REASON-DESC
+           ELSE
+               IF TRAN-CAT-LIMIT > 0
+                  AND WS-PROJECTED-CAT-BAL > TRAN-CAT-LIMIT
+                   MOVE 104 TO WS-VALIDATION-FAIL-REASON
+                   MOVE 'TRANSACTION WOULD EXCEED CATEGORY LIMIT'
+                        TO WS-VALIDATION-FAIL-REASON-DESC.
+
+      *---------------------------------------------------------------*
+       2000-POST-TRANSACTION.
+           MOVE XREF-ACCT-ID          TO FD-TRANCAT-ACCT-ID.
+           MOVE DALY-TRAN-TYPE-CD     TO FD-TRANCAT-TYPE-CD.
+           MOVE DALY-TRAN-CAT-CD      TO FD-TRANCAT-CD.
+           MOVE 'N' TO WS-CREATE-TRANCAT-REC.
+
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-CREATE-TRANCAT-REC.
+
+           IF WS-CREATE-TRANCAT-REC = 'Y'
+               MOVE XREF-ACCT-ID       TO TRANCAT-ACCT-ID
+               MOVE DALY-TRAN-TYPE-CD  TO TRANCAT-TYPE-CD
+               MOVE DALY-TRAN-CAT-CD   TO TRANCAT-CD
+               MOVE DALY-TRAN-AMT      TO TRAN-CAT-BAL
+               MOVE 0                  TO TRAN-CAT-LIMIT
+               MOVE TRAN-CAT-BAL-RECORD TO FD-TRAN-CAT-BAL-RECORD
+               WRITE FD-TRAN-CAT-BAL-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR WRITING TCATBAL FILE'
+                       MOVE TCATBALF-STATUS TO IO-STATUS
+                       PERFORM 9910-DISPLAY-IO-STATUS
+                       PERFORM 9999-ABEND-PROGRAM
+           ELSE
+               ADD DALY-TRAN-AMT TO TRAN-CAT-BAL
+               MOVE TRAN-CAT-BAL-RECORD TO FD-TRAN-CAT-BAL-RECORD
+               REWRITE FD-TRAN-CAT-BAL-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR REWRITING TCATBAL FILE'
+                       MOVE TCATBALF-STATUS TO IO-STATUS
+                       PERFORM 9910-DISPLAY-IO-STATUS
+                       PERFORM 9999-ABEND-PROGRAM.
+
+           ADD DALY-TRAN-AMT TO ACCT-CURR-BAL.
+           MOVE ACCOUNT-RECORD TO FD-ACCT-DATA OF FD-ACCTFILE-REC.
+           MOVE XREF-ACCT-ID TO FD-ACCT-ID.
+           REWRITE FD-ACCTFILE-REC
+               INVALID KEY
+                   DISPLAY 'ERROR REWRITING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+           MOVE DALY-TRAN-ID TO FD-TRANS-ID.
+           MOVE DALYTRAN-RECORD TO TRAN-RECORD.
+           MOVE TRAN-RECORD TO FD-ACCT-DATA OF FD-TRANFILE-REC.
+           WRITE FD-TRANFILE-REC
+               INVALID KEY
+                   DISPLAY 'ERROR WRITING TRANSACTION FILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
                    PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       2500-WRITE-REJECT-REC.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE DALYTRAN-RECORD TO REJECT-TRAN-DATA.
+           MOVE WS-VALIDATION-TRAILER TO VALIDATION-TRAILER.
+           MOVE REJECT-RECORD TO FD-REJS-RECORD.
+           WRITE FD-REJS-RECORD.
+           IF DALYREJS-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING DALYREJS FILE'
+               MOVE DALYREJS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+           PERFORM 2550-WRITE-REJECT-INQ-REC.
+
+      *---------------------------------------------------------------*
+      * Keep the keyed reject-inquiry copy in step with DALYREJS-FILE
+      * so COREJUPC always has today's rejects to browse online. Fail
+      * reason 100 means the card itself was not found in XREF-FILE,
+      * so XREF-ACCT-ID is left over from whatever transaction last
+      * looked it up successfully and must not be trusted here.
+       2550-WRITE-REJECT-INQ-REC.
+           MOVE DALY-TRAN-ID          TO RINQ-TRAN-ID.
+           IF WS-VALIDATION-FAIL-REASON = 100
+               MOVE 0 TO RINQ-ACCT-ID
+           ELSE
+               MOVE XREF-ACCT-ID TO RINQ-ACCT-ID.
+           MOVE DALY-TRAN-CARD-NUM    TO RINQ-CARD-NUM.
+           MOVE DALYTRAN-RECORD       TO RINQ-REJECT-DATA.
+           MOVE WS-VALIDATION-FAIL-REASON      TO RINQ-FAIL-REASON.
+           MOVE WS-VALIDATION-FAIL-REASON-DESC TO RINQ-FAIL-REASON-DESC.
+           SET RINQ-STATUS-OPEN TO TRUE.
+
+           MOVE REJECT-INQUIRY-RECORD TO FD-REJECT-INQ-RECORD.
+           WRITE FD-REJECT-INQ-RECORD
+               INVALID KEY
+                   REWRITE FD-REJECT-INQ-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR REWRITING REJECT-INQ FILE'
+                           MOVE REJINQF-STATUS TO IO-STATUS
+                           PERFORM 9910-DISPLAY-IO-STATUS
+                           PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+      * Checkpoint/restart support.
+      *
+      * Every WS-CHECKPOINT-INTERVAL transactions, snapshot the
+      * transaction count and the last posted FD-TRANS-ID to
+      * RESTART-FILE. If RESTART-PARM-FILE says this is a restart run,
+      * the last checkpoint written by the prior (abended) run is read
+      * before DALYTRAN-FILE is opened for real processing, and
+      * DALYTRAN-FILE is fast-forwarded past the transactions that
+      * already posted so only the unfinished remainder is replayed.
+      *---------------------------------------------------------------*
+       0050-RESTART-PARM-READ.
+           OPEN INPUT RESTART-PARM-FILE.
+           IF RESTPARM-STATUS = '00'
+               READ RESTART-PARM-FILE
+               IF RESTPARM-STATUS = '00'
+                   MOVE FD-RESTART-IND TO WS-RESTART-IND
+               END-IF
+               CLOSE RESTART-PARM-FILE
+           ELSE
+               MOVE 'N' TO WS-RESTART-IND.
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 0055-READ-LAST-CHECKPOINT.
+
+       0055-READ-LAST-CHECKPOINT.
+           MOVE 'Y' TO WS-RESTART-FILE-EMPTY.
+           OPEN INPUT RESTART-FILE.
+           IF RESTFILE-STATUS = '00'
+               PERFORM UNTIL RESTFILE-STATUS NOT = '00'
+                   READ RESTART-FILE
+                   IF RESTFILE-STATUS = '00'
+                       MOVE 'N' TO WS-RESTART-FILE-EMPTY
+                       MOVE FD-RESTART-LAST-TRAN-ID
+                            TO WS-RESTART-LAST-TRAN-ID
+                       MOVE FD-RESTART-TRAN-COUNT
+                            TO WS-RESTART-TRAN-COUNT
+                       MOVE FD-RESTART-REJECT-COUNT
+                            TO WS-RESTART-REJECT-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY 'NO PRIOR RESTART FILE FOUND - '
+                       'RUNNING FROM THE BEGINNING'
+               MOVE 'N' TO WS-RESTART-IND.
+
+           IF WS-RESTART-FILE-EMPTY = 'Y'
+               MOVE 'N' TO WS-RESTART-IND
+           ELSE
+               DISPLAY 'RESTARTING AFTER TRANSACTION COUNT :'
+                       WS-RESTART-TRAN-COUNT
+               DISPLAY 'RESTARTING AFTER LAST POSTED ID    :'
+                       WS-RESTART-LAST-TRAN-ID.
+
+       0600-RESTFILE-OPEN.
+           OPEN OUTPUT RESTART-FILE.
+           IF RESTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RESTART FILE'
+               MOVE RESTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0700-REPOSITION-DALYTRAN.
+           MOVE WS-RESTART-TRAN-COUNT TO WS-TRANSACTION-COUNT.
+           MOVE WS-RESTART-REJECT-COUNT TO WS-REJECT-COUNT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-TRAN-COUNT
+                      OR END-OF-FILE = 'Y'
+               READ DALYTRAN-FILE INTO DALYTRAN-RECORD
+               IF DALYTRAN-STATUS = '00'
+                   ADD 1 TO WS-SKIP-COUNT
+               ELSE
+                   MOVE 'Y' TO END-OF-FILE
+                   DISPLAY 'ERROR REPOSITIONING DALYTRAN FILE - '
+                           'FEWER RECORDS THAN THE LAST CHECKPOINT'
+                   MOVE DALYTRAN-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-PERFORM.
+           IF DALY-TRAN-ID NOT = WS-RESTART-LAST-TRAN-ID
+               DISPLAY 'WARNING - LAST SKIPPED TRAN ID DOES NOT '
+                       'MATCH THE CHECKPOINTED ID'
+               DISPLAY 'CHECKPOINT ID : ' WS-RESTART-LAST-TRAN-ID
+               DISPLAY 'SKIPPED TO ID : ' DALY-TRAN-ID.
+
+       1600-WRITE-CHECKPOINT.
+           MOVE DALY-TRAN-ID TO FD-RESTART-LAST-TRAN-ID.
+           MOVE WS-TRANSACTION-COUNT TO FD-RESTART-TRAN-COUNT.
+           MOVE WS-REJECT-COUNT TO FD-RESTART-REJECT-COUNT.
+           WRITE FD-RESTART-RECORD.
+           IF RESTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING RESTART FILE'
+               MOVE RESTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9600-RESTFILE-CLOSE.
+           CLOSE RESTART-FILE.
+
+       0650-REJINQF-OPEN.
+           OPEN I-O REJECT-INQ-FILE.
+           IF REJINQF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REJECT-INQ FILE'
+               MOVE REJINQF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9650-REJINQF-CLOSE.
+           CLOSE REJECT-INQ-FILE.
+
+      *---------------------------------------------------------------*
+       0000-DALYTRAN-OPEN.
+           OPEN INPUT DALYTRAN-FILE.
+           IF DALYTRAN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DALYTRAN FILE'
+               MOVE DALYTRAN-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0100-TRANFILE-OPEN.
+           OPEN I-O TRANSACT-FILE.
+           IF TRANFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TRANSACT FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0200-XREFFILE-OPEN.
+           OPEN INPUT XREF-FILE.
+           IF XREFFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING XREF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0300-DALYREJS-OPEN.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND DALYREJS-FILE
+           ELSE
+               OPEN OUTPUT DALYREJS-FILE.
+           IF DALYREJS-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DALYREJS FILE'
+               MOVE DALYREJS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0400-ACCTFILE-OPEN.
+           OPEN I-O ACCOUNT-FILE.
+           IF ACCTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0500-TCATBALF-OPEN.
+           OPEN I-O TCATBAL-FILE.
+           IF TCATBALF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TCATBAL FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9000-DALYTRAN-CLOSE.
+           CLOSE DALYTRAN-FILE.
+
+       9100-TRANFILE-CLOSE.
+           CLOSE TRANSACT-FILE.
+
+       9200-XREFFILE-CLOSE.
+           CLOSE XREF-FILE.
+
+       9300-DALYREJS-CLOSE.
+           CLOSE DALYREJS-FILE.
+
+       9400-ACCTFILE-CLOSE.
+           CLOSE ACCOUNT-FILE.
+
+       9500-TCATBALF-CLOSE.
+           CLOSE TCATBAL-FILE.
+
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STAT1 NOT NUMERIC
+              OR IO-STAT2 NOT NUMERIC
+               MOVE 0 TO IO-STATUS-0401
+               MOVE IO-STAT1 TO IO-STATUS-0401
+               MOVE IO-STAT2 TO IO-STATUS-0403
+           ELSE
+               MOVE IO-STATUS TO IO-STATUS-04.
+           DISPLAY 'FILE STATUS IS: ' IO-STATUS-0401 IO-STATUS-0403.
+
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'.
+           MOVE 999 TO ABCODE.
+           MOVE 16 TO RETURN-CODE.
+           CALL 'CEE3ABD'.
