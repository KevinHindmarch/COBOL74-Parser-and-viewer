@@ -0,0 +1,336 @@
+      **************************************** *************************
+      * Program:     COACTAPC.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Accept and process ACCOUNT UPDATE                *
+      *              SUPERVISOR APPROVAL/REJECTION                    *
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COACTAPC.
+       DATE-WRITTEN. August 2026.
+       DATE-COMPILED. Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+      ******************************************************************
+      * General CICS related
+      ******************************************************************
+         05 WS-CICS-PROCESSNG-VARS.
+            07 WS-RESP-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-REAS-CD                          PIC S9(09) COMP
+                                                   VALUE ZEROS.
+            07 WS-TRANID                           PIC X(4)
+                                                   VALUE SPACES.
+            07 WS-UCTRANS                          PIC X(4)
+                                                   VALUE SPACES.
+            07 WS-TERMID                           PIC X(4)
+                                                   VALUE SPACES.
+      ******************************************************************
+      *    Work variables
+      ******************************************************************
+         05 WS-CALCULATION-VARS.
+          10 WS-CURR-DATE                          PIC X(21)
+                                                   VALUE SPACES.
+          10 WS-ABSTIME                            PIC S9(15) COMP-3
+                                                   VALUE 0.
+          10 WS-AUDIT-DATE                         PIC X(10).
+          10 WS-AUDIT-TIME                         PIC X(08).
+
+      ******************************************************************
+      *    File control / EIB related work areas
+      ******************************************************************
+         05 WS-FILE-NAME                          PIC X(08)
+                                                   VALUE 'ACCTDAT'.
+         05 WS-AUDIT-FILE-NAME                     PIC X(08)
+                                                   VALUE 'ACCTAUD'.
+         05 WS-APPROVAL-FILE-NAME                  PIC X(08)
+                                                   VALUE 'ACCTAPRV'.
+
+         05 WS-EDIT-VALID-FLAGS                    PIC X(01)
+                                                   VALUE 'Y'.
+            88 WS-INPUT-IS-VALID                   VALUE 'Y'.
+            88 WS-INPUT-NOT-VALID                  VALUE 'N'.
+
+      ******************************************************************
+      *    Display work areas for the before/after credit limit
+      ******************************************************************
+         05 WS-DISPLAY-CREDIT-LIMIT               PIC -(9).99.
+
+      ******************************************************************
+      *    Account update / approval work areas
+      ******************************************************************
+       COPY CVACT01Y REPLACING ACCOUNT-RECORD BY WS-ACCOUNT-RECORD.
+
+      ******************************************************************
+      *    Before/after audit trail work area (ACCT-AUDIT-FILE)
+      ******************************************************************
+       COPY CVACT02Y.
+
+      ******************************************************************
+      *    Pending supervisor-approval queue work area
+      *    (ACCT-APPROVAL-FILE)
+      ******************************************************************
+       COPY CVACT04Y.
+
+       COPY COACTAPO.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                            PIC X(01).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PARA.
+           MOVE EIBTRNID TO WS-TRANID.
+           MOVE EIBTRMID TO WS-TERMID.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               EXEC CICS RECEIVE MAP('COACTAPA')
+                                 MAPSET('COACTAP')
+                                 INTO(COACTAPAI)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+               PERFORM 2000-PROCESS-INPUT.
+
+           EXEC CICS RETURN
+                     TRANSID(WS-TRANID)
+           END-EXEC.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO COACTAPAO.
+           MOVE SPACES     TO ERRMSGO.
+           EXEC CICS SEND MAP('COACTAPA')
+                          MAPSET('COACTAP')
+                          FROM(COACTAPAO)
+                          ERASE
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+      * APDECI blank means this is the account-id lookup step; a
+      * 'Y'/'N' in APDECI means the supervisor has keyed a decision
+      * against the pending change already displayed on screen.
+      *---------------------------------------------------------------*
+       2000-PROCESS-INPUT.
+           SET WS-INPUT-IS-VALID TO TRUE.
+           MOVE SPACES TO ERRMSGO.
+
+           IF APDECI = SPACES OR LOW-VALUES
+               PERFORM 2100-EDIT-ACCOUNT-ID
+               IF WS-INPUT-IS-VALID
+                   PERFORM 2200-READ-APPROVAL
+                   IF WS-INPUT-IS-VALID
+                       PERFORM 2300-DISPLAY-PENDING-CHANGE
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 2100-EDIT-ACCOUNT-ID
+               IF WS-INPUT-IS-VALID
+                   PERFORM 2200-READ-APPROVAL
+                   IF WS-INPUT-IS-VALID
+                       PERFORM 2400-EDIT-DECISION
+                       IF WS-INPUT-IS-VALID
+                           PERFORM 2900-APPLY-DECISION
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF NOT WS-INPUT-IS-VALID
+               EXEC CICS SEND MAP('COACTAPA')
+                              MAPSET('COACTAP')
+                              FROM(COACTAPAO)
+                              DATAONLY
+               END-EXEC.
+
+      *---------------------------------------------------------------*
+       2100-EDIT-ACCOUNT-ID.
+           IF ACCTIDI IS NUMERIC AND ACCTIDI NOT = SPACES
+               CONTINUE
+           ELSE
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'ACCOUNT ID MUST BE NUMERIC' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+       2200-READ-APPROVAL.
+           MOVE SPACES TO ACCT-APPROVAL-RECORD.
+           EXEC CICS READ
+                     FILE(WS-APPROVAL-FILE-NAME)
+                     INTO(ACCT-APPROVAL-RECORD)
+                     RIDFLD(ACCTIDI)
+                     UPDATE
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'NO PENDING APPROVAL FOR THAT ACCOUNT' TO ERRMSGO
+           ELSE
+               IF NOT APRV-STATUS-PENDING
+                   SET WS-INPUT-NOT-VALID TO TRUE
+                   MOVE 'CHANGE ALREADY DECIDED' TO ERRMSGO
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Show the supervisor the before/after credit limit and status,
+      * plus the reason the change was routed here, so they can key
+      * a Y/N decision on the same screen.
+      *---------------------------------------------------------------*
+       2300-DISPLAY-PENDING-CHANGE.
+           MOVE APRV-BEFORE-IMAGE TO WS-ACCOUNT-RECORD.
+           MOVE ACCT-CREDIT-LIMIT OF WS-ACCOUNT-RECORD
+                TO WS-DISPLAY-CREDIT-LIMIT.
+           MOVE WS-DISPLAY-CREDIT-LIMIT TO APBCRLIMO.
+           MOVE ACCT-ACTIVE-STATUS OF WS-ACCOUNT-RECORD TO APBSTATO.
+
+           MOVE APRV-AFTER-IMAGE TO WS-ACCOUNT-RECORD.
+           MOVE ACCT-CREDIT-LIMIT OF WS-ACCOUNT-RECORD
+                TO WS-DISPLAY-CREDIT-LIMIT.
+           MOVE WS-DISPLAY-CREDIT-LIMIT TO APACRLIMO.
+           MOVE ACCT-ACTIVE-STATUS OF WS-ACCOUNT-RECORD TO APASTATO.
+
+           MOVE APRV-REASON TO APREASNO.
+           MOVE 'ENTER Y TO APPROVE OR N TO REJECT' TO ERRMSGO.
+
+           EXEC CICS SEND MAP('COACTAPA')
+                          MAPSET('COACTAP')
+                          FROM(COACTAPAO)
+                          DATAONLY
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+       2400-EDIT-DECISION.
+           IF APDECI = 'Y' OR APDECI = 'N'
+               CONTINUE
+           ELSE
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'DECISION MUST BE Y OR N' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * Post the after-image to ACCOUNT-FILE when approved, and mark
+      * the approval record APPROVED or REJECTED either way - a
+      * failed post leaves the pending record PENDING so it can be
+      * retried instead of silently disappearing.
+      *---------------------------------------------------------------*
+       2900-APPLY-DECISION.
+           IF APDECI = 'Y'
+               PERFORM 2910-POST-APPROVED-CHANGE
+           ELSE
+               SET APRV-STATUS-REJECTED TO TRUE
+               PERFORM 2920-CLOSE-APPROVAL-RECORD
+               MOVE 'CHANGE REJECTED' TO ERRMSGO
+           END-IF.
+
+           EXEC CICS SEND MAP('COACTAPA')
+                          MAPSET('COACTAP')
+                          FROM(COACTAPAO)
+                          DATAONLY
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+       2910-POST-APPROVED-CHANGE.
+           MOVE APRV-AFTER-IMAGE TO WS-ACCOUNT-RECORD.
+           EXEC CICS READ
+                     FILE(WS-FILE-NAME)
+                     INTO(WS-ACCOUNT-RECORD)
+                     RIDFLD(APRV-ACCT-ID)
+                     UPDATE
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               MOVE APRV-AFTER-IMAGE TO WS-ACCOUNT-RECORD
+               EXEC CICS REWRITE
+                         FILE(WS-FILE-NAME)
+                         FROM(WS-ACCOUNT-RECORD)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+           END-IF.
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               SET APRV-STATUS-APPROVED TO TRUE
+               PERFORM 2920-CLOSE-APPROVAL-RECORD
+               PERFORM 2950-WRITE-AUDIT-RECORD
+               MOVE 'CHANGE APPROVED AND POSTED' TO ERRMSGO
+           ELSE
+               MOVE 'UNABLE TO POST APPROVED CHANGE' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * Stamp who decided the change and when, and rewrite the
+      * approval record with its final status.
+      *---------------------------------------------------------------*
+       2920-CLOSE-APPROVAL-RECORD.
+           PERFORM 2960-BUILD-TIMESTAMP.
+           MOVE WS-TERMID   TO APRV-APPRV-TERM-ID.
+           MOVE WS-CURR-DATE TO APRV-APPRV-TIMESTAMP.
+           EXEC CICS REWRITE
+                     FILE(WS-APPROVAL-FILE-NAME)
+                     FROM(ACCT-APPROVAL-RECORD)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+      * Write a before/after audit record for the approved change,
+      * the same way COACTUPC does for a direct update - who decided
+      * it (WS-TRANID/WS-TERMID), when, and the account image before
+      * and after.
+      *---------------------------------------------------------------*
+       2950-WRITE-AUDIT-RECORD.
+           MOVE WS-TRANID          TO AUDT-TRAN-ID.
+           MOVE WS-TERMID          TO AUDT-TERM-ID.
+           MOVE WS-CURR-DATE       TO AUDT-TIMESTAMP.
+           MOVE APRV-ACCT-ID       TO AUDT-ACCT-ID.
+           MOVE APRV-BEFORE-IMAGE  TO AUDT-BEFORE-IMAGE.
+           MOVE APRV-AFTER-IMAGE   TO AUDT-AFTER-IMAGE.
+
+           EXEC CICS WRITE
+                     FILE(WS-AUDIT-FILE-NAME)
+                     FROM(ACCT-AUDIT-RECORD)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'CHANGE APPROVED - AUDIT WRITE FAILED' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * Build a printable timestamp (YYYY-MM-DD HH:MM:SS) into
+      * WS-CURR-DATE from the CICS clock, for the approval and audit
+      * trail.
+      *---------------------------------------------------------------*
+       2960-BUILD-TIMESTAMP.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     DATESEP('-')
+                     YYYYMMDD(WS-AUDIT-DATE)
+                     TIME(WS-AUDIT-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-AUDIT-TIME DELIMITED BY SIZE
+               INTO WS-CURR-DATE
+           END-STRING.
