@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Copybook    : CVTRA09Y
+      * Application : CardDemo
+      * Function    : Print-line layouts for the daily reject-reason
+      *               summary report (REJSUMM-FILE, 133-byte print
+      *               image).
+      ******************************************************************
+       01  REJSUMM-NAME-HEADER-1.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'CARDDEMO'.
+           05  FILLER                           PIC X(112) VALUE SPACES.
+
+       01  REJSUMM-NAME-HEADER-2.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'DAILY REJECT REASON'.
+           05  FILLER                           PIC X(14)
+                                          VALUE 'SUMMARY REPORT'.
+           05  FILLER                           PIC X(98) VALUE SPACES.
+
+       01  REJSUMM-COLUMN-HEADER.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(06)
+                                          VALUE 'REASON'.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(09)
+                                          VALUE 'REJ COUNT'.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(16)
+                                          VALUE 'SAMPLE CARD NUM'.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(11)
+                                          VALUE 'SAMPLE ACCT'.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(86)
+                                          VALUE 'REASON DESCRIPTION'.
+
+       01  REJSUMM-DETAIL-LINE.
+           05  RRS-FILLER-1                     PIC X(01) VALUE SPACES.
+           05  RRS-REASON-CODE                  PIC 9(04).
+           05  RRS-FILLER-2                     PIC X(03) VALUE SPACES.
+           05  RRS-REASON-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+           05  RRS-FILLER-3                     PIC X(01) VALUE SPACES.
+           05  RRS-SAMPLE-CARD-NUM              PIC X(16).
+           05  RRS-FILLER-4                     PIC X(01) VALUE SPACES.
+           05  RRS-SAMPLE-ACCT-ID               PIC 9(11).
+           05  RRS-FILLER-5                     PIC X(01) VALUE SPACES.
+           05  RRS-REASON-DESC                  PIC X(84).
+
+       01  REJSUMM-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'TOTAL REJECTS READ:'.
+           05  RTL-COUNT                        PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(101) VALUE SPACES.
