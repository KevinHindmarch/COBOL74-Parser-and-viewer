@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook    : CVTRA04Y
+      * Application : CardDemo
+      * Function    : Transaction category record (TRANCATG-FILE).
+      ******************************************************************
+       01  TRAN-CAT-RECORD.
+           05  TRAN-CAT-KEY.
+               10  TRAN-CAT-TYPE-CD              PIC X(02).
+               10  TRAN-CAT-CAT-CD               PIC 9(04).
+           05  TRAN-CAT-TYPE-DESC                PIC X(50).
+           05  FILLER                            PIC X(04).
