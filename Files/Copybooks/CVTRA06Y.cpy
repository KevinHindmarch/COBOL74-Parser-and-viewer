@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook    : CVTRA06Y
+      * Application : CardDemo
+      * Function    : Daily transaction extract record (DALYTRAN-FILE).
+      *               Same physical layout as CVTRA05Y (TRAN-RECORD).
+      ******************************************************************
+       01  DALYTRAN-RECORD.
+           05  DALY-TRAN-ID                     PIC X(16).
+           05  DALY-TRAN-TYPE-CD                PIC X(02).
+           05  DALY-TRAN-CAT-CD                 PIC 9(04).
+           05  DALY-TRAN-SOURCE                 PIC X(10).
+           05  DALY-TRAN-DESC                   PIC X(160).
+           05  DALY-TRAN-AMT                    PIC S9(09)V99.
+           05  DALY-TRAN-MERCHANT-ID            PIC 9(09).
+           05  DALY-TRAN-MERCHANT-NAME          PIC X(30).
+           05  DALY-TRAN-MERCHANT-CITY          PIC X(30).
+           05  DALY-TRAN-MERCHANT-ZIP           PIC X(10).
+           05  DALY-TRAN-CARD-NUM               PIC X(16).
+           05  DALY-TRAN-ORIG-TS                PIC X(26).
+           05  DALY-TRAN-PROC-TS                PIC X(26).
