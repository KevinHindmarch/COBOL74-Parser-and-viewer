@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Copybook    : COREJUPO
+      * Application : CardDemo
+      * Function    : Symbolic map for the COREJUPC reject-inquiry/
+      *               remediation screen (mapset COREJUP, map
+      *               COREJUPA).
+      ******************************************************************
+       01  COREJUPAI.
+           05  RJSACCTL                          PIC S9(4) COMP.
+           05  RJSACCTF                          PIC X.
+           05  FILLER REDEFINES RJSACCTF.
+               10  RJSACCTA                      PIC X.
+           05  RJSACCTI                          PIC X(11).
+
+           05  RJSCARDL                          PIC S9(4) COMP.
+           05  RJSCARDF                          PIC X.
+           05  FILLER REDEFINES RJSCARDF.
+               10  RJSCARDA                      PIC X.
+           05  RJSCARDI                          PIC X(16).
+
+           05  RJTRANL                           PIC S9(4) COMP.
+           05  RJTRANF                           PIC X.
+           05  FILLER REDEFINES RJTRANF.
+               10  RJTRANA                       PIC X.
+           05  RJTRANI                           PIC X(16).
+
+           05  RJACCTL                           PIC S9(4) COMP.
+           05  RJACCTF                           PIC X.
+           05  FILLER REDEFINES RJACCTF.
+               10  RJACCTA                       PIC X.
+           05  RJACCTI                           PIC X(11).
+
+           05  RJCARDL                           PIC S9(4) COMP.
+           05  RJCARDF                           PIC X.
+           05  FILLER REDEFINES RJCARDF.
+               10  RJCARDA                       PIC X.
+           05  RJCARDI                           PIC X(16).
+
+           05  RJTYPCL                           PIC S9(4) COMP.
+           05  RJTYPCF                           PIC X.
+           05  FILLER REDEFINES RJTYPCF.
+               10  RJTYPCA                       PIC X.
+           05  RJTYPCI                           PIC X(02).
+
+           05  RJCATCL                           PIC S9(4) COMP.
+           05  RJCATCF                           PIC X.
+           05  FILLER REDEFINES RJCATCF.
+               10  RJCATCA                       PIC X.
+           05  RJCATCI                           PIC X(04).
+
+           05  RJAMTL                            PIC S9(4) COMP.
+           05  RJAMTF                            PIC X.
+           05  FILLER REDEFINES RJAMTF.
+               10  RJAMTA                        PIC X.
+           05  RJAMTI                            PIC X(12).
+
+           05  RJRSNL                            PIC S9(4) COMP.
+           05  RJRSNF                            PIC X.
+           05  FILLER REDEFINES RJRSNF.
+               10  RJRSNA                        PIC X.
+           05  RJRSNI                            PIC X(40).
+
+           05  RJCONFL                           PIC S9(4) COMP.
+           05  RJCONFF                           PIC X.
+           05  FILLER REDEFINES RJCONFF.
+               10  RJCONFA                       PIC X.
+           05  RJCONFI                           PIC X(01).
+
+           05  ERRMSGL                           PIC S9(4) COMP.
+           05  ERRMSGF                           PIC X.
+           05  FILLER REDEFINES ERRMSGF.
+               10  ERRMSGA                       PIC X.
+           05  ERRMSGI                           PIC X(75).
+
+       01  COREJUPAO REDEFINES COREJUPAI.
+           05  FILLER                            PIC X(03).
+           05  RJSACCTO                          PIC X(11).
+           05  FILLER                            PIC X(03).
+           05  RJSCARDO                          PIC X(16).
+           05  FILLER                            PIC X(03).
+           05  RJTRANO                           PIC X(16).
+           05  FILLER                            PIC X(03).
+           05  RJACCTO                           PIC X(11).
+           05  FILLER                            PIC X(03).
+           05  RJCARDO                           PIC X(16).
+           05  FILLER                            PIC X(03).
+           05  RJTYPCO                           PIC X(02).
+           05  FILLER                            PIC X(03).
+           05  RJCATCO                           PIC X(04).
+           05  FILLER                            PIC X(03).
+           05  RJAMTO                            PIC X(12).
+           05  FILLER                            PIC X(03).
+           05  RJRSNO                            PIC X(40).
+           05  FILLER                            PIC X(03).
+           05  RJCONFO                           PIC X(01).
+           05  FILLER                            PIC X(03).
+           05  ERRMSGO                           PIC X(75).
