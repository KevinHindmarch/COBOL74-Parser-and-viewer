@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook    : CVACT04Y
+      * Application : CardDemo
+      * Function    : Pending supervisor-approval queue record for
+      *               high-impact online account changes
+      *               (ACCT-APPROVAL-FILE).
+      ******************************************************************
+       01  ACCT-APPROVAL-RECORD.
+           05  APRV-ACCT-ID                     PIC 9(11).
+           05  APRV-STATUS                      PIC X(01).
+               88  APRV-STATUS-PENDING          VALUE 'P'.
+               88  APRV-STATUS-APPROVED         VALUE 'A'.
+               88  APRV-STATUS-REJECTED         VALUE 'R'.
+           05  APRV-REASON                      PIC X(30).
+           05  APRV-TRAN-ID                     PIC X(04).
+           05  APRV-TERM-ID                     PIC X(04).
+           05  APRV-TIMESTAMP                   PIC X(21).
+           05  APRV-BEFORE-IMAGE                PIC X(300).
+           05  APRV-AFTER-IMAGE                 PIC X(300).
+           05  APRV-APPRV-TERM-ID               PIC X(04).
+           05  APRV-APPRV-TIMESTAMP             PIC X(21).
