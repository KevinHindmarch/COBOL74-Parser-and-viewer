@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook    : CVTRA05Y
+      * Application : CardDemo
+      * Function    : Transaction file record layout (TRANSACT-FILE).
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ID                          PIC X(16).
+           05  TRAN-TYPE-CD                     PIC X(02).
+           05  TRAN-CAT-CD                      PIC 9(04).
+           05  TRAN-SOURCE                      PIC X(10).
+           05  TRAN-DESC                        PIC X(160).
+           05  TRAN-AMT                         PIC S9(09)V99.
+           05  TRAN-MERCHANT-ID                 PIC 9(09).
+           05  TRAN-MERCHANT-NAME                PIC X(30).
+           05  TRAN-MERCHANT-CITY               PIC X(30).
+           05  TRAN-MERCHANT-ZIP                PIC X(10).
+           05  TRAN-CARD-NUM                    PIC X(16).
+           05  TRAN-ORIG-TS                     PIC X(26).
+           05  TRAN-PROC-TS                     PIC X(26).
