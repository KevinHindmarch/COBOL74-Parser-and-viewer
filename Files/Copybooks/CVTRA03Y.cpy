@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook    : CVTRA03Y
+      * Application : CardDemo
+      * Function    : Transaction type record (TRANTYPE-FILE).
+      ******************************************************************
+       01  TRAN-TYPE-RECORD.
+           05  TRAN-TYPE                        PIC X(02).
+           05  TRAN-TYPE-DESC                   PIC X(50).
+           05  FILLER                           PIC X(08).
