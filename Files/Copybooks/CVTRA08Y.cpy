@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook    : CVTRA08Y
+      * Application : CardDemo
+      * Function    : Reject re-cycle tracking record (CYCLE-FILE).
+      *               Tracks how many nights a rejected transaction has
+      *               been corrected and resubmitted without clearing.
+      ******************************************************************
+       01  CYCLE-RECORD.
+           05  CYCLE-TRAN-ID                    PIC X(16).
+           05  CYCLE-COUNT                      PIC 9(04).
+           05  CYCLE-LAST-REASON                PIC 9(04).
+           05  CYCLE-FLAGGED                    PIC X(01).
+               88  CYCLE-FLAGGED-FOR-RESEARCH   VALUE 'Y'.
+           05  FILLER                           PIC X(19).
