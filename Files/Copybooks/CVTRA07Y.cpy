@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Copybook    : CVTRA07Y
+      * Application : CardDemo
+      * Function    : Print-line layouts for the transaction detail
+      *               report (REPORT-FILE, 133-byte print image).
+      ******************************************************************
+       01  REPORT-NAME-HEADER-1.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'CARDDEMO'.
+           05  FILLER                           PIC X(112) VALUE SPACES.
+
+       01  REPORT-NAME-HEADER-2.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  RNH2-TITLE                       PIC X(30)
+                                     VALUE 'TRANSACTION DETAIL REPORT'.
+           05  FILLER                           PIC X(102) VALUE SPACES.
+
+       01  TRANSACTION-DETAIL-REPORT.
+           05  TDR-FILLER-1                     PIC X(01) VALUE SPACES.
+           05  TDR-TRANS-ID                     PIC X(16).
+           05  TDR-FILLER-2                     PIC X(01) VALUE SPACES.
+           05  TDR-CARD-NUM                     PIC X(16).
+           05  TDR-FILLER-3                     PIC X(01) VALUE SPACES.
+           05  TDR-TYPE-CD                      PIC X(02).
+           05  TDR-FILLER-4                     PIC X(01) VALUE SPACES.
+           05  TDR-TYPE-DESC                    PIC X(20).
+           05  TDR-FILLER-5                     PIC X(01) VALUE SPACES.
+           05  TDR-CAT-CD                       PIC 9(04).
+           05  TDR-FILLER-6                     PIC X(01) VALUE SPACES.
+           05  TDR-CAT-DESC                     PIC X(20).
+           05  TDR-FILLER-7                     PIC X(01) VALUE SPACES.
+           05  TDR-AMT                          PIC -(9).99.
+           05  FILLER                           PIC X(36) VALUE SPACES.
+
+       01  CONTROL-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  CTL-LABEL                        PIC X(30).
+           05  CTL-AMOUNT                       PIC -(9).99.
+           05  FILLER                           PIC X(90) VALUE SPACES.
+
+       01  ACCOUNT-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'ACCOUNT TOTAL:'.
+           05  ATL-AMOUNT                       PIC -(9).99.
+           05  FILLER                           PIC X(100) VALUE SPACES.
+
+       01  TYPE-CAT-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'TYPE/CAT TOTAL:'.
+           05  TCTL-TYPE-CD                     PIC X(02).
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  TCTL-CAT-CD                      PIC 9(04).
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  TCTL-AMOUNT                      PIC -(9).99.
+           05  FILLER                           PIC X(92) VALUE SPACES.
+
+       01  PAGE-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'PAGE TOTAL:'.
+           05  PTL-AMOUNT                       PIC -(9).99.
+           05  FILLER                           PIC X(100) VALUE SPACES.
+
+       01  GRAND-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'GRAND TOTAL:'.
+           05  GTL-AMOUNT                       PIC -(9).99.
+           05  FILLER                           PIC X(100) VALUE SPACES.
