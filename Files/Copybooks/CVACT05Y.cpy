@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Copybook    : CVACT05Y
+      * Application : CardDemo
+      * Function    : Print-line layouts for the nightly account/
+      *               category-balance reconciliation report
+      *               (ACCTRECN-FILE, 133-byte print image).
+      ******************************************************************
+       01  ACCTRECN-NAME-HEADER-1.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'CARDDEMO'.
+           05  FILLER                           PIC X(112) VALUE SPACES.
+
+       01  ACCTRECN-NAME-HEADER-2.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'ACCOUNT BALANCE'.
+           05  FILLER                           PIC X(24)
+                                          VALUE 'RECONCILIATION REPORT'.
+           05  FILLER                           PIC X(88) VALUE SPACES.
+
+       01  ACCTRECN-COLUMN-HEADER.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(11)
+                                          VALUE 'ACCOUNT ID'.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(14)
+                                          VALUE 'ACCT BALANCE'.
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  FILLER                           PIC X(14)
+                                          VALUE 'CATEGORY TOTAL'.
+           05  FILLER                           PIC X(02) VALUE SPACES.
+           05  FILLER                           PIC X(14)
+                                          VALUE 'DIFFERENCE'.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(73)
+                                          VALUE 'STATUS'.
+
+       01  ACCTRECN-DETAIL-LINE.
+           05  ARL-FILLER-1                     PIC X(01) VALUE SPACES.
+           05  ARL-ACCT-ID                      PIC 9(11).
+           05  ARL-FILLER-2                     PIC X(01) VALUE SPACES.
+           05  ARL-ACCT-BALANCE                 PIC -(11).99.
+           05  ARL-FILLER-3                     PIC X(02) VALUE SPACES.
+           05  ARL-CATEGORY-TOTAL               PIC -(11).99.
+           05  ARL-FILLER-4                     PIC X(02) VALUE SPACES.
+           05  ARL-DIFFERENCE                   PIC -(11).99.
+           05  ARL-FILLER-5                     PIC X(01) VALUE SPACES.
+           05  ARL-STATUS                       PIC X(73).
+
+       01  ACCTRECN-TOTALS-LINE.
+           05  FILLER                           PIC X(01) VALUE SPACES.
+           05  FILLER                           PIC X(24)
+                                     VALUE 'TOTAL ACCOUNTS CHECKED:'.
+           05  RTL-CHECKED-COUNT                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(04) VALUE SPACES.
+           05  FILLER                           PIC X(20)
+                                          VALUE 'ACCOUNTS OUT OF BAL:'.
+           05  RTL-OUTOFBAL-COUNT               PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                           PIC X(62) VALUE SPACES.
