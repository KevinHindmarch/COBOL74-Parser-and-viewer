@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook    : CVACT02Y
+      * Application : CardDemo
+      * Function    : Before/after audit trail record for online
+      *               account maintenance (ACCT-AUDIT-FILE).
+      ******************************************************************
+       01  ACCT-AUDIT-RECORD.
+           05  AUDT-TRAN-ID                     PIC X(04).
+           05  AUDT-TERM-ID                     PIC X(04).
+           05  AUDT-TIMESTAMP                   PIC X(21).
+           05  AUDT-ACCT-ID                     PIC 9(11).
+           05  AUDT-BEFORE-IMAGE                PIC X(300).
+           05  AUDT-AFTER-IMAGE                 PIC X(300).
