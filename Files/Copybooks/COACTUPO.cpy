@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Copybook    : COACTUPO
+      * Application : CardDemo
+      * Function    : Symbolic map for the COACTUPC account update
+      *               screen (mapset COACTU, map COACTUPA).
+      ******************************************************************
+       01  COACTUPAI.
+           05  ACCTIDL                           PIC S9(4) COMP.
+           05  ACCTIDF                           PIC X.
+           05  FILLER REDEFINES ACCTIDF.
+               10  ACCTIDA                       PIC X.
+           05  ACCTIDI                           PIC X(11).
+
+           05  ACSSNL                            PIC S9(4) COMP.
+           05  ACSSNF                            PIC X.
+           05  FILLER REDEFINES ACSSNF.
+               10  ACSSNA                        PIC X.
+           05  ACSSNI                            PIC X(09).
+
+           05  ACPHONEL                          PIC S9(4) COMP.
+           05  ACPHONEF                          PIC X.
+           05  FILLER REDEFINES ACPHONEF.
+               10  ACPHONEA                      PIC X.
+           05  ACPHONEI                          PIC X(15).
+
+           05  ACRLIML                           PIC S9(4) COMP.
+           05  ACRLIMF                           PIC X.
+           05  FILLER REDEFINES ACRLIMF.
+               10  ACRLIMA                       PIC X.
+           05  ACRLIMI                           PIC X(12).
+
+           05  ACSTATL                           PIC S9(4) COMP.
+           05  ACSTATF                           PIC X.
+           05  FILLER REDEFINES ACSTATF.
+               10  ACSTATA                       PIC X.
+           05  ACSTATI                           PIC X(01).
+
+           05  ERRMSGL                           PIC S9(4) COMP.
+           05  ERRMSGF                           PIC X.
+           05  FILLER REDEFINES ERRMSGF.
+               10  ERRMSGA                       PIC X.
+           05  ERRMSGI                           PIC X(75).
+
+       01  COACTUPAO REDEFINES COACTUPAI.
+           05  FILLER                            PIC X(03).
+           05  ACCTIDO                           PIC X(11).
+           05  FILLER                            PIC X(03).
+           05  ACSSNO                             PIC X(09).
+           05  FILLER                            PIC X(03).
+           05  ACPHONEO                          PIC X(15).
+           05  FILLER                            PIC X(03).
+           05  ACRLIMO                           PIC X(12).
+           05  FILLER                            PIC X(03).
+           05  ACSTATO                           PIC X(01).
+           05  FILLER                            PIC X(03).
+           05  ERRMSGO                           PIC X(75).
