@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook    : CVTRA01Y
+      * Application : CardDemo
+      * Function    : Transaction category balance record (TCATBAL-FILE)
+      ******************************************************************
+       01  TRAN-CAT-BAL-RECORD.
+           05  TRANCAT-ACCT-ID                  PIC 9(11).
+           05  TRANCAT-TYPE-CD                  PIC X(02).
+           05  TRANCAT-CD                       PIC 9(04).
+           05  TRAN-CAT-BAL                     PIC S9(09)V99.
+           05  TRAN-CAT-RATE                    PIC S9(03)V99.
+           05  TRAN-CAT-LIMIT                   PIC S9(09)V99.
+           05  FILLER                           PIC X(06).
