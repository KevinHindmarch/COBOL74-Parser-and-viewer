@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Copybook    : COACTAPO
+      * Application : CardDemo
+      * Function    : Symbolic map for the COACTAPC supervisor
+      *               approval screen (mapset COACTAP, map COACTAPA).
+      ******************************************************************
+       01  COACTAPAI.
+           05  ACCTIDL                           PIC S9(4) COMP.
+           05  ACCTIDF                           PIC X.
+           05  FILLER REDEFINES ACCTIDF.
+               10  ACCTIDA                       PIC X.
+           05  ACCTIDI                           PIC X(11).
+
+           05  APBCRLIML                         PIC S9(4) COMP.
+           05  APBCRLIMF                         PIC X.
+           05  FILLER REDEFINES APBCRLIMF.
+               10  APBCRLIMA                     PIC X.
+           05  APBCRLIMI                         PIC X(12).
+
+           05  APACRLIML                         PIC S9(4) COMP.
+           05  APACRLIMF                         PIC X.
+           05  FILLER REDEFINES APACRLIMF.
+               10  APACRLIMA                     PIC X.
+           05  APACRLIMI                         PIC X(12).
+
+           05  APBSTATL                          PIC S9(4) COMP.
+           05  APBSTATF                          PIC X.
+           05  FILLER REDEFINES APBSTATF.
+               10  APBSTATA                      PIC X.
+           05  APBSTATI                          PIC X(01).
+
+           05  APASTATL                          PIC S9(4) COMP.
+           05  APASTATF                          PIC X.
+           05  FILLER REDEFINES APASTATF.
+               10  APASTATA                      PIC X.
+           05  APASTATI                          PIC X(01).
+
+           05  APREASNL                          PIC S9(4) COMP.
+           05  APREASNF                          PIC X.
+           05  FILLER REDEFINES APREASNF.
+               10  APREASNA                      PIC X.
+           05  APREASNI                          PIC X(30).
+
+           05  APDECL                            PIC S9(4) COMP.
+           05  APDECF                            PIC X.
+           05  FILLER REDEFINES APDECF.
+               10  APDECA                        PIC X.
+           05  APDECI                            PIC X(01).
+
+           05  ERRMSGL                           PIC S9(4) COMP.
+           05  ERRMSGF                           PIC X.
+           05  FILLER REDEFINES ERRMSGF.
+               10  ERRMSGA                       PIC X.
+           05  ERRMSGI                           PIC X(75).
+
+       01  COACTAPAO REDEFINES COACTAPAI.
+           05  FILLER                            PIC X(03).
+           05  ACCTIDO                           PIC X(11).
+           05  FILLER                            PIC X(03).
+           05  APBCRLIMO                         PIC X(12).
+           05  FILLER                            PIC X(03).
+           05  APACRLIMO                         PIC X(12).
+           05  FILLER                            PIC X(03).
+           05  APBSTATO                          PIC X(01).
+           05  FILLER                            PIC X(03).
+           05  APASTATO                          PIC X(01).
+           05  FILLER                            PIC X(03).
+           05  APREASNO                          PIC X(30).
+           05  FILLER                            PIC X(03).
+           05  APDECO                            PIC X(01).
+           05  FILLER                            PIC X(03).
+           05  ERRMSGO                           PIC X(75).
