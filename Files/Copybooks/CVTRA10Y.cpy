@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook    : CVTRA10Y
+      * Application : CardDemo
+      * Function    : Online reject-inquiry record (REJECT-INQ-FILE).
+      *               One row per DALYREJS-FILE entry, keyed by
+      *               RINQ-TRAN-ID, so COREJUPC can browse today's
+      *               rejects by account or card number and key a
+      *               correction straight into TRANSACT-FILE instead
+      *               of waiting for the next CBREJ01C/CBTRN02C cycle.
+      ******************************************************************
+       01  REJECT-INQUIRY-RECORD.
+           05  RINQ-TRAN-ID                     PIC X(16).
+           05  RINQ-ACCT-ID                     PIC 9(11).
+           05  RINQ-CARD-NUM                    PIC X(16).
+           05  RINQ-REJECT-DATA                 PIC X(350).
+           05  RINQ-FAIL-REASON                 PIC 9(04).
+           05  RINQ-FAIL-REASON-DESC            PIC X(76).
+           05  RINQ-STATUS                      PIC X(01).
+               88  RINQ-STATUS-OPEN             VALUE 'O'.
+               88  RINQ-STATUS-RESOLVED         VALUE 'R'.
