@@ -0,0 +1,364 @@
+      ******************************************************************
+      * Program     : CBREJ01C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Apply operator corrections to DALYREJS-FILE
+      *               entries and re-emit them in DALYTRAN-FILE's own
+      *               format so they can be re-run through CBTRN02C the
+      *               same night. Records that keep failing are flagged
+      *               for manual account research instead of being
+      *               resubmitted forever.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBREJ01C.
+       AUTHOR. AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DALYREJS-FILE ASSIGN TO DALYREJS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYREJS-STATUS.
+
+           SELECT CORRTRAN-FILE ASSIGN TO CORRTRAN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CORR-TRAN-ID
+                  FILE STATUS  IS CORRTRAN-STATUS.
+
+           SELECT CYCLE-FILE ASSIGN TO CYCLEFIL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CYCLE-TRAN-ID
+                  FILE STATUS  IS CYCLEFIL-STATUS.
+
+           SELECT DALYTRAN-OUT-FILE ASSIGN TO DALYTRRS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYTRRS-STATUS.
+
+           SELECT MANUAL-RSCH-FILE ASSIGN TO MANLRSCH
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS MANLRSCH-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DALYREJS-FILE.
+       01  FD-REJS-RECORD.
+           05 FD-REJECT-RECORD                  PIC X(350).
+           05 FD-VALIDATION-TRAILER             PIC X(80).
+
+       FD  CORRTRAN-FILE.
+       01  FD-CORRTRAN-RECORD.
+           05 FD-CORR-TRAN-ID                   PIC X(16).
+           05 FD-CORR-TRAN-DATA                 PIC X(334).
+
+       FD  CYCLE-FILE.
+       01  FD-CYCLE-RECORD.
+           05 FD-CYCLE-TRAN-ID                  PIC X(16).
+           05 FD-CYCLE-DATA                     PIC X(28).
+
+       FD  DALYTRAN-OUT-FILE.
+       01  FD-DALYTRAN-OUT-RECORD.
+           05 FD-OUT-TRAN-ID                    PIC X(16).
+           05 FD-OUT-TRAN-DATA                  PIC X(334).
+
+       FD  MANUAL-RSCH-FILE.
+       01  FD-MANUAL-RSCH-RECORD.
+           05 FD-RSCH-REJECT-RECORD             PIC X(350).
+           05 FD-RSCH-TRAILER                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVTRA06Y.
+
+       01  DALYREJS-STATUS.
+           05  DALYREJS-STAT1      PIC X.
+           05  DALYREJS-STAT2      PIC X.
+
+       01  CORRTRAN-STATUS.
+           05  CORRTRAN-STAT1      PIC X.
+           05  CORRTRAN-STAT2      PIC X.
+
+       COPY CVTRA08Y.
+       01  CYCLEFIL-STATUS.
+           05  CYCLEFIL-STAT1      PIC X.
+           05  CYCLEFIL-STAT2      PIC X.
+
+       01  DALYTRRS-STATUS.
+           05  DALYTRRS-STAT1      PIC X.
+           05  DALYTRRS-STAT2      PIC X.
+
+       01  MANLRSCH-STATUS.
+           05  MANLRSCH-STAT1      PIC X.
+           05  MANLRSCH-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) COMP.
+
+        01 REJECT-RECORD.
+           05 REJECT-TRAN-DATA          PIC X(350).
+           05 VALIDATION-TRAILER        PIC X(80).
+
+        01 WS-VALIDATION-TRAILER.
+           05 WS-VALIDATION-FAIL-REASON      PIC 9(04).
+           05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-CYCLES                PIC 9(04) VALUE 3.
+
+       01  WS-FLAGS.
+           05  WS-CORRECTION-FOUND          PIC X(01) VALUE 'N'.
+               88  CORRECTION-WAS-FOUND     VALUE 'Y'.
+           05  WS-CYCLE-RECORD-FOUND        PIC X(01) VALUE 'N'.
+               88  CYCLE-RECORD-EXISTS      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-REJECT-READ-COUNT         PIC 9(09) VALUE 0.
+           05  WS-CORRECTED-COUNT           PIC 9(09) VALUE 0.
+           05  WS-UNCORRECTED-COUNT         PIC 9(09) VALUE 0.
+           05  WS-FLAGGED-COUNT             PIC 9(09) VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBREJ01C'.
+           PERFORM 0100-DALYREJS-OPEN.
+           PERFORM 0200-CORRTRAN-OPEN.
+           PERFORM 0300-CYCLEFIL-OPEN.
+           PERFORM 0400-DALYTRRS-OPEN.
+           PERFORM 0500-MANLRSCH-OPEN.
+
+           PERFORM 1000-PROCESS-REJECTS
+               UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM 9000-CLOSE-FILES.
+
+           DISPLAY 'REJECTS READ           :' WS-REJECT-READ-COUNT.
+           DISPLAY 'REJECTS CORRECTED      :' WS-CORRECTED-COUNT.
+           DISPLAY 'REJECTS STILL UNMATCHED:' WS-UNCORRECTED-COUNT.
+           DISPLAY 'FLAGGED FOR RESEARCH   :' WS-FLAGGED-COUNT.
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBREJ01C'.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-PROCESS-REJECTS.
+           PERFORM 1100-DALYREJS-GET-NEXT.
+           IF END-OF-FILE = 'N'
+               ADD 1 TO WS-REJECT-READ-COUNT
+               MOVE FD-REJS-RECORD TO REJECT-RECORD
+               MOVE REJECT-TRAN-DATA TO DALYTRAN-RECORD
+               MOVE VALIDATION-TRAILER TO WS-VALIDATION-TRAILER
+               PERFORM 1200-TRACK-CYCLE
+               IF CYCLE-FLAGGED-FOR-RESEARCH
+                   ADD 1 TO WS-FLAGGED-COUNT
+                   PERFORM 1500-WRITE-MANUAL-RESEARCH
+               ELSE
+                   PERFORM 1300-APPLY-CORRECTION
+                   IF CORRECTION-WAS-FOUND
+                       ADD 1 TO WS-CORRECTED-COUNT
+                       PERFORM 1400-WRITE-RESUBMIT-RECORD
+                   ELSE
+                       ADD 1 TO WS-UNCORRECTED-COUNT
+                       PERFORM 1500-WRITE-MANUAL-RESEARCH.
+
+      *---------------------------------------------------------------*
+       1100-DALYREJS-GET-NEXT.
+           READ DALYREJS-FILE.
+           IF DALYREJS-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF DALYREJS-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT.
+
+           IF APPL-AOK
+               NEXT SENTENCE
+           ELSE
+               IF APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING DALYREJS FILE'
+                   MOVE DALYREJS-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+      * Look up (or create) the cycle-tracking record for this
+      * transaction and bump its retry count. Records that have
+      * already been resubmitted WS-MAX-CYCLES times are flagged for
+      * manual account research instead of being cycled again.
+      *---------------------------------------------------------------*
+       1200-TRACK-CYCLE.
+           MOVE DALY-TRAN-ID TO FD-CYCLE-TRAN-ID.
+           MOVE 'N' TO WS-CYCLE-RECORD-FOUND.
+           READ CYCLE-FILE INTO CYCLE-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-CYCLE-RECORD-FOUND.
+           IF CYCLEFIL-STATUS = '00'
+               MOVE 'Y' TO WS-CYCLE-RECORD-FOUND.
+
+           IF CYCLE-RECORD-EXISTS
+               ADD 1 TO CYCLE-COUNT
+           ELSE
+               MOVE DALY-TRAN-ID TO CYCLE-TRAN-ID
+               MOVE 1 TO CYCLE-COUNT
+               MOVE 'N' TO CYCLE-FLAGGED.
+
+           MOVE WS-VALIDATION-FAIL-REASON TO CYCLE-LAST-REASON.
+
+           IF CYCLE-COUNT > WS-MAX-CYCLES
+               MOVE 'Y' TO CYCLE-FLAGGED.
+
+           MOVE CYCLE-RECORD TO FD-CYCLE-RECORD.
+           IF CYCLE-RECORD-EXISTS
+               REWRITE FD-CYCLE-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR REWRITING CYCLE FILE'
+                       MOVE CYCLEFIL-STATUS TO IO-STATUS
+                       PERFORM 9910-DISPLAY-IO-STATUS
+                       PERFORM 9999-ABEND-PROGRAM
+           ELSE
+               WRITE FD-CYCLE-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR WRITING CYCLE FILE'
+                       MOVE CYCLEFIL-STATUS TO IO-STATUS
+                       PERFORM 9910-DISPLAY-IO-STATUS
+                       PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+      * A corrected copy of the transaction, keyed by the original
+      * TRAN-ID, is expected to have been staged into CORRTRAN-FILE by
+      * whoever patched the offending fields. If one is found it
+      * replaces the rejected data before resubmission.
+      *---------------------------------------------------------------*
+       1300-APPLY-CORRECTION.
+      * A corrected copy of the transaction is expected to be staged
+      * into CORRTRAN-FILE, in DALYTRAN-FILE's own record layout, by
+      * whoever patched the offending fields. When present it
+      * completely replaces the rejected transaction before
+      * resubmission; when absent the original rejected data (already
+      * moved into DALYTRAN-RECORD by 1000-PROCESS-REJECTS) is left
+      * untouched and falls through to manual research.
+           MOVE DALY-TRAN-ID TO FD-CORR-TRAN-ID.
+           MOVE 'N' TO WS-CORRECTION-FOUND.
+           READ CORRTRAN-FILE INTO DALYTRAN-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-CORRECTION-FOUND.
+           IF CORRTRAN-STATUS = '00'
+               MOVE 'Y' TO WS-CORRECTION-FOUND.
+
+      *---------------------------------------------------------------*
+       1400-WRITE-RESUBMIT-RECORD.
+           MOVE DALYTRAN-RECORD TO FD-DALYTRAN-OUT-RECORD.
+           WRITE FD-DALYTRAN-OUT-RECORD.
+           IF DALYTRRS-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING DALYTRAN-OUT FILE'
+               MOVE DALYTRRS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       1500-WRITE-MANUAL-RESEARCH.
+           MOVE REJECT-RECORD TO FD-MANUAL-RSCH-RECORD.
+           WRITE FD-MANUAL-RSCH-RECORD.
+           IF MANLRSCH-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING MANUAL RESEARCH FILE'
+               MOVE MANLRSCH-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       0100-DALYREJS-OPEN.
+           OPEN INPUT DALYREJS-FILE.
+           IF DALYREJS-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DALYREJS FILE'
+               MOVE DALYREJS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0200-CORRTRAN-OPEN.
+           OPEN INPUT CORRTRAN-FILE.
+           IF CORRTRAN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CORRTRAN FILE'
+               MOVE CORRTRAN-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0300-CYCLEFIL-OPEN.
+           OPEN I-O CYCLE-FILE.
+           IF CYCLEFIL-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CYCLE FILE'
+               MOVE CYCLEFIL-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0400-DALYTRRS-OPEN.
+           OPEN OUTPUT DALYTRAN-OUT-FILE.
+           IF DALYTRRS-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DALYTRAN-OUT FILE'
+               MOVE DALYTRRS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0500-MANLRSCH-OPEN.
+           OPEN OUTPUT MANUAL-RSCH-FILE.
+           IF MANLRSCH-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MANUAL RESEARCH FILE'
+               MOVE MANLRSCH-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9000-CLOSE-FILES.
+           CLOSE DALYREJS-FILE
+                 CORRTRAN-FILE
+                 CYCLE-FILE
+                 DALYTRAN-OUT-FILE
+                 MANUAL-RSCH-FILE.
+
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STAT1 NOT NUMERIC
+              OR IO-STAT2 NOT NUMERIC
+               MOVE 0 TO IO-STATUS-0401
+               MOVE IO-STAT1 TO IO-STATUS-0401
+               MOVE IO-STAT2 TO IO-STATUS-0403
+           ELSE
+               MOVE IO-STATUS TO IO-STATUS-04.
+           DISPLAY 'FILE STATUS IS: ' IO-STATUS-0401 IO-STATUS-0403.
+
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'.
+           MOVE 999 TO ABCODE.
+           MOVE 16 TO RETURN-CODE.
+           CALL 'CEE3ABD'.
