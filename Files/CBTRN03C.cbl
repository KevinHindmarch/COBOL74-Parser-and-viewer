@@ -1,250 +1,751 @@
       ******************************************************************
-      * Program     : CBTRN03C.CBL                                      
-      * Application : CardDemo                                          
-      * Type        : BATCH COBOL Program                                
-      * Function    : Print the transaction detail report.     
+      * Program     : CBTRN03C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Print the transaction detail report.
       ******************************************************************
-      * Copyright Amazon.com, Inc. or its affiliates.                   
-      * All Rights Reserved.                                            
-      *                                                                 
-      * Licensed under the Apache License, Version 2.0 (the "License"). 
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
       * You may not use this file except in compliance with the License.
-      * You may obtain a copy of the License at                         
-      *                                                                 
-      *    http://www.apache.org/licenses/LICENSE-2.0                   
-      *                                                                 
-      * Unless required by applicable law or agreed to in writing,      
-      * software distributed under the License is distributed on an     
-      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,    
-      * either express or implied. See the License for the specific     
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
       * language governing permissions and limitations under the License
       ******************************************************************
-       IDENTIFICATION DIVISION.                                          
-       PROGRAM-ID. CBTRN03C.                                            
-       AUTHOR. AWS.                                                     
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT TRANSACT-FILE ASSIGN TO TRANFILE                      
-                  ORGANIZATION IS SEQUENTIAL                            
-                  FILE STATUS  IS TRANFILE-STATUS.                      
-                                                                        
-           SELECT XREF-FILE ASSIGN TO CARDXREF                          
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-XREF-CARD-NUM                      
-                  FILE STATUS  IS CARDXREF-STATUS.                      
-                                                                        
-           SELECT TRANTYPE-FILE ASSIGN TO TRANTYPE                      
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-TRAN-TYPE                          
-                  FILE STATUS  IS TRANTYPE-STATUS.                      
-                                                                        
-           SELECT TRANCATG-FILE ASSIGN TO TRANCATG                      
-                  ORGANIZATION IS INDEXED                               
-                  ACCESS MODE  IS RANDOM                                
-                  RECORD KEY   IS FD-TRAN-CAT-KEY                       
-                  FILE STATUS  IS TRANCATG-STATUS.                      
-                                                                        
-           SELECT REPORT-FILE ASSIGN TO TRANREPT                        
-                  ORGANIZATION IS SEQUENTIAL                            
-                  FILE STATUS  IS TRANREPT-STATUS.                      
-                                                                        
-           SELECT DATE-PARMS-FILE ASSIGN TO DATEPARM                    
-                  ORGANIZATION IS SEQUENTIAL                            
-                  FILE STATUS  IS DATEPARM-STATUS.                      
-      *                                                                 
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD  TRANSACT-FILE.                                               
-       01 FD-TRANFILE-REC.                                              
-          05 FD-TRANS-DATA      PIC X(304).                             
-          05 FD-TRAN-PROC-TS    PIC X(26).                              
-          05 FD-FILLER          PIC X(20).                              
-                                                                        
-       FD  XREF-FILE.                                                   
-       01  FD-CARDXREF-REC.                                             
-           05 FD-XREF-CARD-NUM                  PIC X(16).              
-           05 FD-XREF-DATA                      PIC X(34).              
-                                                                        
-       FD  TRANTYPE-FILE.                                               
-       01 FD-TRANTYPE-REC.                                              
-          05 FD-TRAN-TYPE       PIC X(02).                              
-          05 FD-TRAN-DATA       PIC X(58).                              
-                                                                        
-       FD  TRANCATG-FILE.                                               
-       01 FD-TRAN-CAT-RECORD.                                           
-           05  FD-TRAN-CAT-KEY.                                         
-              10  FD-TRAN-TYPE-CD                         PIC X(02).    
-              10  FD-TRAN-CAT-CD                          PIC 9(04).    
-           05  FD-TRAN-CAT-DATA                           PIC X(54).    
-                                                                        
-       FD  REPORT-FILE.                                                 
-       01 FD-REPTFILE-REC       PIC X(133).                             
-                                                                        
-       FD  DATE-PARMS-FILE.                                             
-       01 FD-DATEPARM-REC       PIC X(80).                              
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBTRN03C.
+       AUTHOR. AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACT-FILE ASSIGN TO TRANFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FD-TRANS-ID
+                  ALTERNATE RECORD KEY IS FD-TRANS-CARD-NUM
+                     WITH DUPLICATES
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO CARDXREF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS CARDXREF-STATUS.
+
+           SELECT TRANTYPE-FILE ASSIGN TO TRANTYPE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-TYPE
+                  FILE STATUS  IS TRANTYPE-STATUS.
+
+           SELECT TRANCATG-FILE ASSIGN TO TRANCATG
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TRANCATG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO TRANREPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS TRANREPT-STATUS.
+
+           SELECT DATE-PARMS-FILE ASSIGN TO DATEPARM
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS DATEPARM-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO TRANEXTR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS EXTRACT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACT-FILE.
+       01 FD-TRANFILE-REC.
+          05 FD-TRANS-ID        PIC X(16).
+          05 FD-TRANS-DATA-REST PIC X(288).
+          05 FD-TRAN-PROC-TS    PIC X(26).
+          05 FD-FILLER          PIC X(20).
+      * Second view of the same 350-byte record, exposing the card
+      * number (TRAN-CARD-NUM's offset in CVTRA05Y) as the alternate
+      * key declared above.
+       01 FD-TRANFILE-KEYVIEW.
+          05 FILLER             PIC X(282).
+          05 FD-TRANS-CARD-NUM  PIC X(16).
+          05 FILLER             PIC X(52).
+
+       FD  XREF-FILE.
+       01  FD-CARDXREF-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+       FD  TRANTYPE-FILE.
+       01 FD-TRANTYPE-REC.
+          05 FD-TRAN-TYPE       PIC X(02).
+          05 FD-TRAN-DATA       PIC X(58).
+
+       FD  TRANCATG-FILE.
+       01 FD-TRAN-CAT-RECORD.
+           05  FD-TRAN-CAT-KEY.
+              10  FD-TRAN-TYPE-CD                         PIC X(02).
+              10  FD-TRAN-CAT-CD                          PIC 9(04).
+           05  FD-TRAN-CAT-DATA                           PIC X(54).
+
+       FD  REPORT-FILE.
+       01 FD-REPTFILE-REC       PIC X(133).
+
+       FD  DATE-PARMS-FILE.
+       01 FD-DATEPARM-REC       PIC X(80).
+
+       FD  EXTRACT-FILE.
+       01 FD-EXTRACT-REC        PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
       *****************************************************************
-       COPY CVTRA05Y.                                                   
-       01 TRANFILE-STATUS.                                              
-          05 TRANFILE-STAT1     PIC X.                                  
-          05 TRANFILE-STAT2     PIC X.                                  
-                                                                        
-       COPY CVACT03Y.                                                   
-       01  CARDXREF-STATUS.                                             
-           05  CARDXREF-STAT1      PIC X.                               
-           05  CARDXREF-STAT2      PIC X.                               
-                                                                        
-       COPY CVTRA03Y.                                                   
-       01  TRANTYPE-STATUS.                                             
-           05  TRANTYPE-STAT1      PIC X.                               
-           05  TRANTYPE-STAT2      PIC X.                               
-                                                                        
-       COPY CVTRA04Y.                                                   
-       01  TRANCATG-STATUS.                                             
-           05  TRANCATG-STAT1      PIC X.                               
-           05  TRANCATG-STAT2      PIC X.                               
-                                                                        
-       COPY CVTRA07Y.                                                   
-       01 TRANREPT-STATUS.                                              
-           05 REPTFILE-STAT1     PIC X.                                 
-           05 REPTFILE-STAT2     PIC X.                                 
-                                                                        
-       01 DATEPARM-STATUS.                                              
-           05 DATEPARM-STAT1     PIC X.                                 
-           05 DATEPARM-STAT2     PIC X.                                 
-                                                                        
-       01 WS-DATEPARM-RECORD.                                           
-           05 WS-START-DATE      PIC X(10).                             
-           05 FILLER             PIC X(01).                             
-           05 WS-END-DATE        PIC X(10).                             
-                                                                        
-       01 WS-REPORT-VARS.                                               
-           05 WS-FIRST-TIME      PIC X      VALUE 'Y'.                  
-           05 WS-LINE-COUNTER    PIC 9(09) COMP-3                       
-                                            VALUE 0.                    
-           05 WS-PAGE-SIZE       PIC 9(03) COMP-3                       
-                                            VALUE 20.                   
-           05 WS-BLANK-LINE      PIC X(133) VALUE SPACES.               
-           05 WS-PAGE-TOTAL      PIC S9(09)V99 VALUE 0.                 
-           05 WS-ACCOUNT-TOTAL   PIC S9(09)V99 VALUE 0.                 
-           05 WS-GRAND-TOTAL     PIC S9(09)V99 VALUE 0.                 
-           05 WS-CURR-CARD-NUM   PIC X(16) VALUE SPACES.                
-                                                                        
-       01 IO-STATUS.                                                    
-          05 IO-STAT1           PIC X.                                  
-          05 IO-STAT2           PIC X.                                  
-       01 TWO-BYTES-BINARY      PIC 9(4) COMP.                          
-       01 TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.                   
-          05 TWO-BYTES-LEFT     PIC X.                                  
-          05 TWO-BYTES-RIGHT    PIC X.                                  
-       01 IO-STATUS-04.                                                 
-          05 IO-STATUS-0401     PIC 9      VALUE 0.                     
-          05 IO-STATUS-0403     PIC 999    VALUE 0.                     
-                                                                        
-       01 APPL-RESULT           PIC S9(9) COMP.                         
-          88 APPL-AOK                      VALUE 0.                     
-          88 APPL-EOF                      VALUE 16.                    
-                                                                        
-       01 END-OF-FILE           PIC X(01)  VALUE 'N'.                   
-       01 ABCODE                PIC S9(9) COMP.                         
-       01 TIMING                PIC S9(9) COMP.                         
-                                                                        
+       COPY CVTRA05Y.
+       01 TRANFILE-STATUS.
+          05 TRANFILE-STAT1     PIC X.
+          05 TRANFILE-STAT2     PIC X.
+
+       COPY CVACT03Y.
+       01  CARDXREF-STATUS.
+           05  CARDXREF-STAT1      PIC X.
+           05  CARDXREF-STAT2      PIC X.
+
+       COPY CVTRA03Y.
+       01  TRANTYPE-STATUS.
+           05  TRANTYPE-STAT1      PIC X.
+           05  TRANTYPE-STAT2      PIC X.
+
+       COPY CVTRA04Y.
+       01  TRANCATG-STATUS.
+           05  TRANCATG-STAT1      PIC X.
+           05  TRANCATG-STAT2      PIC X.
+
+       COPY CVTRA07Y.
+       01 TRANREPT-STATUS.
+           05 REPTFILE-STAT1     PIC X.
+           05 REPTFILE-STAT2     PIC X.
+
+       01 DATEPARM-STATUS.
+           05 DATEPARM-STAT1     PIC X.
+           05 DATEPARM-STAT2     PIC X.
+
+       01 EXTRACT-STATUS.
+           05 EXTRACT-STAT1      PIC X.
+           05 EXTRACT-STAT2      PIC X.
+
+       01 WS-EXTRACT-LINE        PIC X(250).
+
+      * WS-PARM-PAGE-SIZE/WS-PARM-HEADING are optional - a parameter
+      * record built before this request only fills the first 21
+      * bytes, which leaves these low-values/spaces and the defaults
+      * in 0600-PROCESS-DATE-RANGE take over.
+       01 WS-DATEPARM-RECORD.
+           05 WS-START-DATE      PIC X(10).
+           05 FILLER             PIC X(01).
+           05 WS-END-DATE        PIC X(10).
+           05 FILLER             PIC X(01).
+           05 WS-PARM-PAGE-SIZE  PIC 9(03).
+           05 FILLER             PIC X(01).
+           05 WS-PARM-HEADING    PIC X(30).
+           05 FILLER             PIC X(01).
+      * WS-PARM-SEL-MODE 'A' = one account's transactions (key holds
+      * the 11-digit account id in its first 11 bytes, left-justified),
+      * 'C' = one card's transactions (key holds the 16-digit card
+      * number); spaces means the normal full-file date-range scan.
+           05 WS-PARM-SEL-MODE   PIC X(01).
+           05 FILLER             PIC X(01).
+           05 WS-PARM-SEL-KEY    PIC X(16).
+           05 FILLER             PIC X(05).
+
+      * All of DATE-PARMS-FILE's records are loaded into this table up
+      * front so a single run of TRANSACT-FILE can be rescanned once
+      * per date range instead of requiring one job submission per
+      * range.
+       01 WS-CONSTANTS.
+           05 WS-MAX-DATEPARMS   PIC 9(04) VALUE 50.
+           05 WS-DEFAULT-PAGE-SIZE PIC 9(03) VALUE 20.
+           05 WS-DEFAULT-HEADING PIC X(30)
+                            VALUE 'TRANSACTION DETAIL REPORT'.
+           05 WS-MAX-SEL-CARDS   PIC 9(04) VALUE 500.
+
+      * Cards to pull for an on-demand single-account or single-card
+      * run; for 'C' mode this table holds just the one requested
+      * card, for 'A' mode it holds every card XREF-FILE lists against
+      * the requested account.
+       01 WS-SEL-CARD-TABLE.
+           05 WS-SEL-CARD-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-SEL-CARD-IDX.
+              10 WS-SEL-CARD-NUM  PIC X(16).
+       01 WS-SEL-CARD-COUNT      PIC 9(04) VALUE 0.
+       01 WS-SEL-ACCT-ID         PIC 9(11) VALUE 0.
+       01 WS-CURR-SEL-CARD       PIC X(16) VALUE SPACES.
+       01 WS-SEL-CARD-DONE       PIC X(01) VALUE 'N'.
+
+       01 WS-DATEPARM-TABLE.
+           05 WS-DATEPARM-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY WS-DATEPARM-IDX.
+              10 WS-DP-START-DATE  PIC X(10).
+              10 WS-DP-END-DATE    PIC X(10).
+              10 WS-DP-PAGE-SIZE   PIC 9(03).
+              10 WS-DP-HEADING     PIC X(30).
+              10 WS-DP-SEL-MODE    PIC X(01).
+              10 WS-DP-SEL-KEY     PIC X(16).
+       01 WS-DATEPARM-COUNT      PIC 9(04) VALUE 0.
+
+       01 WS-REPORT-VARS.
+           05 WS-FIRST-TIME      PIC X      VALUE 'Y'.
+           05 WS-LINE-COUNTER    PIC 9(09) COMP-3
+                                            VALUE 0.
+           05 WS-PAGE-SIZE       PIC 9(03) COMP-3
+                                            VALUE 20.
+           05 WS-BLANK-LINE      PIC X(133) VALUE SPACES.
+           05 WS-PAGE-TOTAL      PIC S9(09)V99 VALUE 0.
+           05 WS-ACCOUNT-TOTAL   PIC S9(09)V99 VALUE 0.
+           05 WS-GRAND-TOTAL     PIC S9(09)V99 VALUE 0.
+           05 WS-CURR-CARD-NUM   PIC X(16) VALUE SPACES.
+           05 WS-CURR-TRAN-TYPE-CD PIC X(02) VALUE SPACES.
+           05 WS-CURR-TRAN-CAT-CD  PIC 9(04) VALUE 0.
+           05 WS-TYPCAT-TOTAL    PIC S9(09)V99 VALUE 0.
+
+       01 IO-STATUS.
+          05 IO-STAT1           PIC X.
+          05 IO-STAT2           PIC X.
+       01 TWO-BYTES-BINARY      PIC 9(4) COMP.
+       01 TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+          05 TWO-BYTES-LEFT     PIC X.
+          05 TWO-BYTES-RIGHT    PIC X.
+       01 IO-STATUS-04.
+          05 IO-STATUS-0401     PIC 9      VALUE 0.
+          05 IO-STATUS-0403     PIC 999    VALUE 0.
+
+       01 APPL-RESULT           PIC S9(9) COMP.
+          88 APPL-AOK                      VALUE 0.
+          88 APPL-EOF                      VALUE 16.
+
+       01 END-OF-FILE           PIC X(01)  VALUE 'N'.
+       01 ABCODE                PIC S9(9) COMP.
+       01 TIMING                PIC S9(9) COMP.
+
       *****************************************************************
-       PROCEDURE DIVISION.                                              
-           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN03C'.            
-           PERFORM 0000-TRANFILE-OPEN.                                  
-           PERFORM 0100-REPTFILE-OPEN.                                  
-           PERFORM 0200-CARDXREF-OPEN.                                  
-           PERFORM 0300-TRANTYPE-OPEN.                                  
-           PERFORM 0400-TRANCATG-OPEN.                                  
-           PERFORM 0500-DATEPARM-OPEN.                                  
-                                                                        
-           PERFORM 0550-DATEPARM-READ.                                  
-                                                                        
-           PERFORM 1000-PROCESS-TRANSACTIONS                            
-               UNTIL END-OF-FILE = 'Y'.                                 
-                                                                        
-           PERFORM 9000-TRANFILE-CLOSE.                                 
-           PERFORM 9100-REPTFILE-CLOSE.                                 
-           PERFORM 9200-CARDXREF-CLOSE.                                 
-           PERFORM 9300-TRANTYPE-CLOSE.                                 
-           PERFORM 9400-TRANCATG-CLOSE.                                 
-           PERFORM 9500-DATEPARM-CLOSE.                                 
-                                                                        
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN03C'.              
-                                                                        
-           GOBACK.                                                      
-                                                                        
-      * Read the date parameter file.                                   
-       0550-DATEPARM-READ.                                              
-           READ DATE-PARMS-FILE INTO WS-DATEPARM-RECORD.                
-           IF DATEPARM-STATUS = '00'                                    
-               MOVE 0 TO APPL-RESULT                                    
-           ELSE                                                         
-               IF DATEPARM-STATUS = '10'                                
-                   MOVE 16 TO APPL-RESULT                               
-               ELSE                                                     
-                   MOVE 12 TO APPL-RESULT.                              
-                                                                        
-           IF APPL-AOK                                                  
-              DISPLAY 'Reporting from ' WS-START-DATE                   
-                 ' to ' WS-END-DATE                                     
-           ELSE                                                         
-              IF APPL-EOF                                               
-                 MOVE 'Y' TO END-OF-FILE                                
-              ELSE                                                      
-                 DISPLAY 'ERROR READING DATEPARM FILE'                  
-                 MOVE DATEPARM-STATUS TO IO-STATUS                      
-                 PERFORM 9910-DISPLAY-IO-STATUS                         
-                 PERFORM 9999-ABEND-PROGRAM.                            
-                                                                        
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN03C'.
+           PERFORM 0000-TRANFILE-OPEN.
+           PERFORM 0100-REPTFILE-OPEN.
+           PERFORM 0200-CARDXREF-OPEN.
+           PERFORM 0300-TRANTYPE-OPEN.
+           PERFORM 0400-TRANCATG-OPEN.
+           PERFORM 0500-DATEPARM-OPEN.
+           PERFORM 0510-EXTRFILE-OPEN.
+
+           PERFORM 0550-DATEPARM-READ-ALL.
+           PERFORM 9500-DATEPARM-CLOSE.
+
+           PERFORM 0600-PROCESS-DATE-RANGE
+               VARYING WS-DATEPARM-IDX FROM 1 BY 1
+               UNTIL WS-DATEPARM-IDX > WS-DATEPARM-COUNT.
+
+           PERFORM 9000-TRANFILE-CLOSE.
+           PERFORM 9100-REPTFILE-CLOSE.
+           PERFORM 9200-CARDXREF-CLOSE.
+           PERFORM 9300-TRANTYPE-CLOSE.
+           PERFORM 9400-TRANCATG-CLOSE.
+           PERFORM 9600-EXTRFILE-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN03C'.
+
+           GOBACK.
+
+      * Load every date-range parameter record up front.
+       0550-DATEPARM-READ-ALL.
+           PERFORM UNTIL DATEPARM-STATUS NOT = '00'
+               READ DATE-PARMS-FILE INTO WS-DATEPARM-RECORD
+               IF DATEPARM-STATUS = '00'
+                   IF WS-DATEPARM-COUNT < WS-MAX-DATEPARMS
+                       ADD 1 TO WS-DATEPARM-COUNT
+                       SET WS-DATEPARM-IDX TO WS-DATEPARM-COUNT
+                       MOVE WS-START-DATE
+                            TO WS-DP-START-DATE (WS-DATEPARM-IDX)
+                       MOVE WS-END-DATE
+                            TO WS-DP-END-DATE (WS-DATEPARM-IDX)
+                       MOVE WS-PARM-PAGE-SIZE
+                            TO WS-DP-PAGE-SIZE (WS-DATEPARM-IDX)
+                       MOVE WS-PARM-HEADING
+                            TO WS-DP-HEADING (WS-DATEPARM-IDX)
+                       MOVE WS-PARM-SEL-MODE
+                            TO WS-DP-SEL-MODE (WS-DATEPARM-IDX)
+                       MOVE WS-PARM-SEL-KEY
+                            TO WS-DP-SEL-KEY (WS-DATEPARM-IDX)
+                   ELSE
+                       DISPLAY 'WARNING - DATE PARM TABLE FULL, '
+                               'IGNORING REMAINING RANGES'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF DATEPARM-STATUS NOT = '10'
+               DISPLAY 'ERROR READING DATEPARM FILE'
+               MOVE DATEPARM-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+           IF WS-DATEPARM-COUNT = 0
+               DISPLAY 'NO DATE RANGES IN DATEPARM FILE - '
+                       'NOTHING TO REPORT'.
+
+      *---------------------------------------------------------------*
+      * Rescans TRANSACT-FILE once for the date range at
+      * WS-DATEPARM-IDX, starting a fresh page and fresh page/account/
+      * grand totals for that range. TRANSACT-FILE is rewound (closed
+      * and reopened) for every range after the first since it is a
+      * sequential, single-pass file.
+      *---------------------------------------------------------------*
+       0600-PROCESS-DATE-RANGE.
+           IF WS-DATEPARM-IDX > 1
+               CLOSE TRANSACT-FILE
+               OPEN INPUT TRANSACT-FILE
+               IF TRANFILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR REOPENING TRANSACT FILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF.
+
+           MOVE WS-DP-START-DATE (WS-DATEPARM-IDX) TO WS-START-DATE.
+           MOVE WS-DP-END-DATE (WS-DATEPARM-IDX)   TO WS-END-DATE.
+           DISPLAY 'Reporting from ' WS-START-DATE
+              ' to ' WS-END-DATE.
+
+           IF WS-DP-PAGE-SIZE (WS-DATEPARM-IDX) > 0
+               MOVE WS-DP-PAGE-SIZE (WS-DATEPARM-IDX) TO WS-PAGE-SIZE
+           ELSE
+               MOVE WS-DEFAULT-PAGE-SIZE TO WS-PAGE-SIZE.
+
+           IF WS-DP-HEADING (WS-DATEPARM-IDX) = SPACES
+               MOVE WS-DEFAULT-HEADING TO RNH2-TITLE
+           ELSE
+               MOVE WS-DP-HEADING (WS-DATEPARM-IDX) TO RNH2-TITLE.
+
+           MOVE 'N' TO END-OF-FILE.
+           MOVE 'Y' TO WS-FIRST-TIME.
+           MOVE 0 TO WS-LINE-COUNTER.
+           MOVE 0 TO WS-PAGE-TOTAL.
+           MOVE 0 TO WS-ACCOUNT-TOTAL.
+           MOVE 0 TO WS-GRAND-TOTAL.
+           MOVE SPACES TO WS-CURR-CARD-NUM.
+           MOVE SPACES TO WS-CURR-TRAN-TYPE-CD.
+           MOVE 0 TO WS-CURR-TRAN-CAT-CD.
+           MOVE 0 TO WS-TYPCAT-TOTAL.
+
+           PERFORM 1200-WRITE-HEADERS.
+
+           IF WS-DP-SEL-MODE (WS-DATEPARM-IDX) = 'A'
+               PERFORM 0670-BUILD-ACCOUNT-CARD-LIST
+               PERFORM 0680-PROCESS-SELECTED-CARDS
+           ELSE
+               IF WS-DP-SEL-MODE (WS-DATEPARM-IDX) = 'C'
+                   MOVE 1 TO WS-SEL-CARD-COUNT
+                   MOVE WS-DP-SEL-KEY (WS-DATEPARM-IDX)
+                        TO WS-SEL-CARD-NUM (1)
+                   PERFORM 0680-PROCESS-SELECTED-CARDS
+               ELSE
+                   PERFORM 1000-PROCESS-TRANSACTIONS
+                       UNTIL END-OF-FILE = 'Y'
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Loads every card XREF-FILE lists against WS-DP-SEL-KEY's
+      * account into WS-SEL-CARD-TABLE, for 'A' mode. XREF-FILE has
+      * no account-keyed index, so this is a one-time full scan, the
+      * same technique CBFIN01C uses to go the other direction
+      * (account id to card number).
+      *---------------------------------------------------------------*
+       0670-BUILD-ACCOUNT-CARD-LIST.
+           MOVE 0 TO WS-SEL-CARD-COUNT.
+           MOVE WS-DP-SEL-KEY (WS-DATEPARM-IDX) (1:11)
+                TO WS-SEL-ACCT-ID.
+           CLOSE XREF-FILE.
+           OPEN INPUT XREF-FILE.
+           IF CARDXREF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING XREF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+           PERFORM UNTIL CARDXREF-STATUS NOT = '00'
+               READ XREF-FILE NEXT RECORD INTO CARD-XREF-RECORD
+               IF CARDXREF-STATUS = '00'
+                   IF XREF-ACCT-ID = WS-SEL-ACCT-ID
+                       IF WS-SEL-CARD-COUNT < WS-MAX-SEL-CARDS
+                           ADD 1 TO WS-SEL-CARD-COUNT
+                           MOVE XREF-CARD-NUM
+                                TO WS-SEL-CARD-NUM (WS-SEL-CARD-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING - SELECTED CARD LIST '
+                                   'FULL, ACCOUNT HAS MORE CARDS'
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+      * Pulls each card in WS-SEL-CARD-TABLE straight off TRANSACT-
+      * FILE's alternate (card-number) key instead of scanning every
+      * transaction on file.
+      *---------------------------------------------------------------*
+       0680-PROCESS-SELECTED-CARDS.
+           PERFORM VARYING WS-SEL-CARD-IDX FROM 1 BY 1
+               UNTIL WS-SEL-CARD-IDX > WS-SEL-CARD-COUNT
+               MOVE WS-SEL-CARD-NUM (WS-SEL-CARD-IDX)
+                    TO FD-TRANS-CARD-NUM
+               MOVE WS-SEL-CARD-NUM (WS-SEL-CARD-IDX)
+                    TO WS-CURR-SEL-CARD
+               START TRANSACT-FILE KEY IS = FD-TRANS-CARD-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-SEL-CARD-DONE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-SEL-CARD-DONE
+               END-START
+               PERFORM UNTIL WS-SEL-CARD-DONE = 'Y'
+                   READ TRANSACT-FILE NEXT RECORD INTO TRAN-RECORD
+                   IF TRANFILE-STATUS NOT = '00'
+                       MOVE 'Y' TO WS-SEL-CARD-DONE
+                   ELSE
+                       IF TRAN-CARD-NUM NOT = WS-CURR-SEL-CARD
+                           MOVE 'Y' TO WS-SEL-CARD-DONE
+                       ELSE
+                           PERFORM 0685-PROCESS-ONE-SELECTED-TRAN
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-FIRST-TIME = 'N'
+               PERFORM 1115-WRITE-TYPCAT-TOTALS
+               PERFORM 1120-WRITE-ACCOUNT-TOTALS
+               PERFORM 1110-WRITE-PAGE-TOTALS
+               PERFORM 1110-WRITE-GRAND-TOTALS
+           END-IF.
+
+      *---------------------------------------------------------------*
+       0685-PROCESS-ONE-SELECTED-TRAN.
+           IF TRAN-PROC-TS (1:10) >= WS-START-DATE
+              AND TRAN-PROC-TS (1:10) <= WS-END-DATE
+               IF WS-CURR-CARD-NUM NOT = TRAN-CARD-NUM
+                   IF WS-FIRST-TIME = 'N'
+                       PERFORM 1115-WRITE-TYPCAT-TOTALS
+                       PERFORM 1120-WRITE-ACCOUNT-TOTALS
+                   END-IF
+                   MOVE TRAN-CARD-NUM TO WS-CURR-CARD-NUM
+                   MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM
+                   PERFORM 1500-A-LOOKUP-XREF
+               END-IF
+               MOVE TRAN-TYPE-CD OF TRAN-RECORD TO FD-TRAN-TYPE
+               PERFORM 1500-B-LOOKUP-TRANTYPE
+               MOVE TRAN-TYPE-CD OF TRAN-RECORD
+                 TO FD-TRAN-TYPE-CD OF FD-TRAN-CAT-KEY
+               MOVE TRAN-CAT-CD OF TRAN-RECORD
+                 TO FD-TRAN-CAT-CD OF FD-TRAN-CAT-KEY
+               PERFORM 1500-C-LOOKUP-TRANCATG
+               PERFORM 1100-WRITE-TRANSACTION-REPORT
+               ADD TRAN-AMT TO WS-PAGE-TOTAL
+           END-IF.
+
       *****************************************************************
       * Process transactions                                          *
       *****************************************************************
-       1000-PROCESS-TRANSACTIONS.                                       
-           PERFORM 1000-TRANFILE-GET-NEXT.                              
-           IF END-OF-FILE = 'N'                                         
-               IF TRAN-PROC-TS (1:10) >= WS-START-DATE                  
-                  AND TRAN-PROC-TS (1:10) <= WS-END-DATE                
-                  NEXT SENTENCE                                         
-               ELSE                                                     
-                  GO TO 1000-PROCESS-TRANSACTIONS-EXIT.                 
-                                                                        
-           IF END-OF-FILE = 'N'                                         
-               DISPLAY TRAN-RECORD                                      
-               IF WS-CURR-CARD-NUM NOT= TRAN-CARD-NUM                   
-                  IF WS-FIRST-TIME = 'N'                                
-                     PERFORM 1120-WRITE-ACCOUNT-TOTALS                  
-                  ELSE                                                  
-                     NEXT SENTENCE                                      
-                  MOVE TRAN-CARD-NUM TO WS-CURR-CARD-NUM                
-                  MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM                
-                  PERFORM 1500-A-LOOKUP-XREF                            
-               ELSE                                                     
-                  NEXT SENTENCE.                                        
-                                                                        
-           IF END-OF-FILE = 'N'                                         
-               MOVE TRAN-TYPE-CD OF TRAN-RECORD TO FD-TRAN-TYPE         
-               PERFORM 1500-B-LOOKUP-TRANTYPE                           
-               MOVE TRAN-TYPE-CD OF TRAN-RECORD                         
-                 TO FD-TRAN-TYPE-CD OF FD-TRAN-CAT-KEY                  
-               MOVE TRAN-CAT-CD OF TRAN-RECORD                          
-                 TO FD-TRAN-CAT-CD OF FD-TRAN-CAT-KEY                   
-               PERFORM 1500-C-LOOKUP-TRANCATG                           
-               PERFORM 1100-WRITE-TRANSACTION-REPORT                    
-           ELSE                                                         
-               DISPLAY 'TRAN-AMT ' TRAN-AMT                             
-               DISPLAY 'WS-PAGE-TOTAL'  WS-PAGE-TOTAL                   
-               ADD TRAN-AMT TO WS-PAGE-TOTAL                            
-                               WS-ACCOUNT-TOTAL                         
-               PERFORM 1110-WRITE-PAGE-TOTALS                           
-               PERFORM 1110-WRITE-GRAND-TOTALS.                         
-                                                                        
-       1000-PROCESS-TRANSACTIONS-EXIT.                                  
+       1000-PROCESS-TRANSACTIONS.
+           PERFORM 1000-TRANFILE-GET-NEXT.
+           IF END-OF-FILE = 'N'
+               IF TRAN-PROC-TS (1:10) >= WS-START-DATE
+                  AND TRAN-PROC-TS (1:10) <= WS-END-DATE
+                  NEXT SENTENCE
+               ELSE
+                  GO TO 1000-PROCESS-TRANSACTIONS-EXIT.
+
+           IF END-OF-FILE = 'N'
+               DISPLAY TRAN-RECORD
+               IF WS-CURR-CARD-NUM NOT= TRAN-CARD-NUM
+                  IF WS-FIRST-TIME = 'N'
+                     PERFORM 1115-WRITE-TYPCAT-TOTALS
+                     PERFORM 1120-WRITE-ACCOUNT-TOTALS
+                  END-IF
+                  MOVE TRAN-CARD-NUM TO WS-CURR-CARD-NUM
+                  MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM
+                  PERFORM 1500-A-LOOKUP-XREF
+               ELSE
+                  NEXT SENTENCE.
+
+           IF END-OF-FILE = 'N'
+               MOVE TRAN-TYPE-CD OF TRAN-RECORD TO FD-TRAN-TYPE
+               PERFORM 1500-B-LOOKUP-TRANTYPE
+               MOVE TRAN-TYPE-CD OF TRAN-RECORD
+                 TO FD-TRAN-TYPE-CD OF FD-TRAN-CAT-KEY
+               MOVE TRAN-CAT-CD OF TRAN-RECORD
+                 TO FD-TRAN-CAT-CD OF FD-TRAN-CAT-KEY
+               PERFORM 1500-C-LOOKUP-TRANCATG
+               PERFORM 1100-WRITE-TRANSACTION-REPORT
+           ELSE
+               PERFORM 1115-WRITE-TYPCAT-TOTALS
+               DISPLAY 'TRAN-AMT ' TRAN-AMT
+               DISPLAY 'WS-PAGE-TOTAL'  WS-PAGE-TOTAL
+               ADD TRAN-AMT TO WS-PAGE-TOTAL
+                               WS-ACCOUNT-TOTAL
+               PERFORM 1110-WRITE-PAGE-TOTALS
+               PERFORM 1110-WRITE-GRAND-TOTALS.
+
+       1000-PROCESS-TRANSACTIONS-EXIT.
            EXIT.
+
+      *---------------------------------------------------------------*
+       1000-TRANFILE-GET-NEXT.
+           READ TRANSACT-FILE NEXT RECORD INTO TRAN-RECORD.
+           IF TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF TRANFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT.
+
+           IF APPL-AOK
+               NEXT SENTENCE
+           ELSE
+               IF APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACT FILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       1500-A-LOOKUP-XREF.
+           READ XREF-FILE INTO CARD-XREF-RECORD
+               INVALID KEY
+                   DISPLAY 'INVALID CARD NUMBER ' FD-XREF-CARD-NUM.
+
+      *---------------------------------------------------------------*
+       1500-B-LOOKUP-TRANTYPE.
+           READ TRANTYPE-FILE INTO TRAN-TYPE-RECORD
+               INVALID KEY
+                   MOVE 'INVALID TRAN TYPE' TO TRAN-TYPE-DESC.
+
+      *---------------------------------------------------------------*
+       1500-C-LOOKUP-TRANCATG.
+           READ TRANCATG-FILE INTO TRAN-CAT-RECORD
+               INVALID KEY
+                   MOVE 'INVALID TRAN CATEGORY' TO TRAN-CAT-TYPE-DESC.
+
+      *---------------------------------------------------------------*
+       1100-WRITE-TRANSACTION-REPORT.
+           IF WS-LINE-COUNTER >= WS-PAGE-SIZE
+               PERFORM 1110-WRITE-PAGE-TOTALS
+               MOVE 0 TO WS-LINE-COUNTER
+               PERFORM 1200-WRITE-HEADERS.
+
+           IF WS-CURR-TRAN-TYPE-CD NOT = SPACES
+              AND (TRAN-TYPE-CD OF TRAN-RECORD
+                     NOT = WS-CURR-TRAN-TYPE-CD
+               OR TRAN-CAT-CD OF TRAN-RECORD
+                     NOT = WS-CURR-TRAN-CAT-CD)
+               PERFORM 1115-WRITE-TYPCAT-TOTALS.
+
+           MOVE TRAN-TYPE-CD OF TRAN-RECORD TO WS-CURR-TRAN-TYPE-CD.
+           MOVE TRAN-CAT-CD OF TRAN-RECORD  TO WS-CURR-TRAN-CAT-CD.
+           ADD TRAN-AMT TO WS-TYPCAT-TOTAL.
+
+           MOVE SPACES              TO TRANSACTION-DETAIL-REPORT
+           MOVE TRAN-ID             TO TDR-TRANS-ID
+           MOVE TRAN-CARD-NUM       TO TDR-CARD-NUM
+           MOVE TRAN-TYPE-CD OF TRAN-RECORD TO TDR-TYPE-CD
+           MOVE TRAN-TYPE-DESC      TO TDR-TYPE-DESC
+           MOVE TRAN-CAT-CD OF TRAN-RECORD  TO TDR-CAT-CD
+           MOVE TRAN-CAT-TYPE-DESC  TO TDR-CAT-DESC
+           MOVE TRAN-AMT            TO TDR-AMT.
+
+           WRITE FD-REPTFILE-REC FROM TRANSACTION-DETAIL-REPORT
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNTER.
+           MOVE 'N' TO WS-FIRST-TIME.
+
+           PERFORM 1130-WRITE-EXTRACT-RECORD.
+
+      *---------------------------------------------------------------*
+      * Writes the same transaction to EXTRACT-FILE as one comma-
+      * delimited record so it can be pulled straight into a
+      * spreadsheet instead of retyping the printed report.
+      *---------------------------------------------------------------*
+       1130-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO WS-EXTRACT-LINE.
+           STRING
+               XREF-ACCT-ID                       DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               TRAN-CARD-NUM                       DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               TRAN-TYPE-CD OF TRAN-RECORD          DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(TRAN-TYPE-DESC)        DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               TRAN-CAT-CD OF TRAN-RECORD           DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(TRAN-CAT-TYPE-DESC)    DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               TRAN-AMT                             DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               TRAN-PROC-TS                         DELIMITED BY SIZE
+                   INTO WS-EXTRACT-LINE
+           END-STRING.
+           WRITE FD-EXTRACT-REC FROM WS-EXTRACT-LINE.
+           IF EXTRACT-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING EXTRACT FILE'
+               MOVE EXTRACT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       1110-WRITE-PAGE-TOTALS.
+           MOVE SPACES         TO PAGE-TOTALS-LINE
+           MOVE WS-PAGE-TOTAL  TO PTL-AMOUNT.
+           WRITE FD-REPTFILE-REC FROM PAGE-TOTALS-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE 0 TO WS-PAGE-TOTAL.
+
+       1110-WRITE-GRAND-TOTALS.
+           MOVE SPACES          TO GRAND-TOTALS-LINE
+           MOVE WS-GRAND-TOTAL  TO GTL-AMOUNT.
+           WRITE FD-REPTFILE-REC FROM GRAND-TOTALS-LINE
+               AFTER ADVANCING 2 LINES.
+
+      *---------------------------------------------------------------*
+       1115-WRITE-TYPCAT-TOTALS.
+           MOVE SPACES             TO TYPE-CAT-TOTALS-LINE
+           MOVE WS-CURR-TRAN-TYPE-CD TO TCTL-TYPE-CD.
+           MOVE WS-CURR-TRAN-CAT-CD  TO TCTL-CAT-CD.
+           MOVE WS-TYPCAT-TOTAL    TO TCTL-AMOUNT.
+           WRITE FD-REPTFILE-REC FROM TYPE-CAT-TOTALS-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD WS-TYPCAT-TOTAL TO WS-ACCOUNT-TOTAL.
+           MOVE 0 TO WS-TYPCAT-TOTAL.
+           MOVE SPACES TO WS-CURR-TRAN-TYPE-CD.
+           MOVE 0 TO WS-CURR-TRAN-CAT-CD.
+
+      *---------------------------------------------------------------*
+       1120-WRITE-ACCOUNT-TOTALS.
+           MOVE SPACES            TO ACCOUNT-TOTALS-LINE
+           MOVE WS-ACCOUNT-TOTAL  TO ATL-AMOUNT.
+           WRITE FD-REPTFILE-REC FROM ACCOUNT-TOTALS-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD WS-ACCOUNT-TOTAL TO WS-GRAND-TOTAL.
+           MOVE 0 TO WS-ACCOUNT-TOTAL.
+
+      *---------------------------------------------------------------*
+       1200-WRITE-HEADERS.
+           WRITE FD-REPTFILE-REC FROM REPORT-NAME-HEADER-1
+               AFTER ADVANCING PAGE.
+           WRITE FD-REPTFILE-REC FROM REPORT-NAME-HEADER-2
+               AFTER ADVANCING 1 LINE.
+
+      *---------------------------------------------------------------*
+       0000-TRANFILE-OPEN.
+           OPEN INPUT TRANSACT-FILE.
+           IF TRANFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TRANSACT FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0100-REPTFILE-OPEN.
+           OPEN OUTPUT REPORT-FILE.
+           IF TRANREPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REPORT FILE'
+               MOVE TRANREPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0200-CARDXREF-OPEN.
+           OPEN INPUT XREF-FILE.
+           IF CARDXREF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING XREF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0300-TRANTYPE-OPEN.
+           OPEN INPUT TRANTYPE-FILE.
+           IF TRANTYPE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TRANTYPE FILE'
+               MOVE TRANTYPE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0400-TRANCATG-OPEN.
+           OPEN INPUT TRANCATG-FILE.
+           IF TRANCATG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TRANCATG FILE'
+               MOVE TRANCATG-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0500-DATEPARM-OPEN.
+           OPEN INPUT DATE-PARMS-FILE.
+           IF DATEPARM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DATEPARM FILE'
+               MOVE DATEPARM-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0510-EXTRFILE-OPEN.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF EXTRACT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXTRACT FILE'
+               MOVE EXTRACT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9000-TRANFILE-CLOSE.
+           CLOSE TRANSACT-FILE.
+
+       9100-REPTFILE-CLOSE.
+           CLOSE REPORT-FILE.
+
+       9200-CARDXREF-CLOSE.
+           CLOSE XREF-FILE.
+
+       9300-TRANTYPE-CLOSE.
+           CLOSE TRANTYPE-FILE.
+
+       9400-TRANCATG-CLOSE.
+           CLOSE TRANCATG-FILE.
+
+       9500-DATEPARM-CLOSE.
+           CLOSE DATE-PARMS-FILE.
+
+       9600-EXTRFILE-CLOSE.
+           CLOSE EXTRACT-FILE.
+
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STAT1 NOT NUMERIC
+              OR IO-STAT2 NOT NUMERIC
+               MOVE 0 TO IO-STATUS-0401
+               MOVE IO-STAT1 TO IO-STATUS-0401
+               MOVE IO-STAT2 TO IO-STATUS-0403
+           ELSE
+               MOVE IO-STATUS TO IO-STATUS-04.
+           DISPLAY 'FILE STATUS IS: ' IO-STATUS-0401 IO-STATUS-0403.
+
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'.
+           MOVE 999 TO ABCODE.
+           MOVE 16 TO RETURN-CODE.
+           CALL 'CEE3ABD'.
