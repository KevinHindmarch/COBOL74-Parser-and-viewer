@@ -0,0 +1,303 @@
+      ******************************************************************
+      * Program     : CBREJ02C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Read DALYREJS-FILE after the nightly posting run
+      *               and tabulate rejects by WS-VALIDATION-FAIL-REASON
+      *               code, printing a count and a sample card/account
+      *               number per code so the ops desk can see at a
+      *               glance what kind of rejects came in tonight.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBREJ02C.
+       AUTHOR. AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DALYREJS-FILE ASSIGN TO DALYREJS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYREJS-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO CARDXREF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS CARDXREF-STATUS.
+
+           SELECT REJSUMM-FILE ASSIGN TO REJSUMM
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS REJSUMM-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DALYREJS-FILE.
+       01  FD-REJS-RECORD.
+           05 FD-REJECT-RECORD                  PIC X(350).
+           05 FD-VALIDATION-TRAILER             PIC X(80).
+
+       FD  XREF-FILE.
+       01  FD-CARDXREF-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+       FD  REJSUMM-FILE.
+       01  FD-REJSUMM-REC                       PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVTRA06Y.
+       01  DALYREJS-STATUS.
+           05  DALYREJS-STAT1      PIC X.
+           05  DALYREJS-STAT2      PIC X.
+
+       COPY CVACT03Y.
+       01  CARDXREF-STATUS.
+           05  CARDXREF-STAT1      PIC X.
+           05  CARDXREF-STAT2      PIC X.
+
+       COPY CVTRA09Y.
+       01  REJSUMM-STATUS.
+           05  REJSUMM-STAT1       PIC X.
+           05  REJSUMM-STAT2       PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) COMP.
+
+        01 REJECT-RECORD.
+           05 REJECT-TRAN-DATA          PIC X(350).
+           05 VALIDATION-TRAILER        PIC X(80).
+
+        01 WS-VALIDATION-TRAILER.
+           05 WS-VALIDATION-FAIL-REASON      PIC 9(04).
+           05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-REASON-CODES          PIC 9(04) VALUE 20.
+
+       01  WS-FLAGS.
+           05  WS-REASON-FOUND-FLAG         PIC X(01) VALUE 'N'.
+               88  REASON-CODE-WAS-FOUND    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-REJECT-READ-COUNT         PIC 9(09) VALUE 0.
+           05  WS-DISTINCT-REASON-COUNT     PIC 9(04) VALUE 0.
+
+       01  WS-REASON-TABLE.
+           05  WS-REASON-ENTRY OCCURS 20 TIMES
+                               INDEXED BY WS-REASON-IDX.
+               10  WS-REASON-CODE           PIC 9(04) VALUE 0.
+               10  WS-REASON-COUNT          PIC 9(09) VALUE 0.
+               10  WS-REASON-DESC           PIC X(76) VALUE SPACES.
+               10  WS-REASON-SAMPLE-CARD    PIC X(16) VALUE SPACES.
+               10  WS-REASON-SAMPLE-ACCT    PIC 9(11) VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBREJ02C'.
+           PERFORM 0100-DALYREJS-OPEN.
+           PERFORM 0200-CARDXREF-OPEN.
+           PERFORM 0300-REJSUMM-OPEN.
+
+           PERFORM 1000-PROCESS-REJECTS
+               UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM 2000-WRITE-SUMMARY-REPORT.
+
+           PERFORM 9000-CLOSE-FILES.
+
+           DISPLAY 'REJECTS READ           :' WS-REJECT-READ-COUNT.
+           DISPLAY 'DISTINCT REASON CODES  :' WS-DISTINCT-REASON-COUNT.
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBREJ02C'.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-PROCESS-REJECTS.
+           PERFORM 1100-DALYREJS-GET-NEXT.
+           IF END-OF-FILE = 'N'
+               ADD 1 TO WS-REJECT-READ-COUNT
+               MOVE FD-REJS-RECORD TO REJECT-RECORD
+               MOVE REJECT-TRAN-DATA TO DALYTRAN-RECORD
+               MOVE VALIDATION-TRAILER TO WS-VALIDATION-TRAILER
+               PERFORM 1500-LOOKUP-XREF
+               PERFORM 1600-TALLY-REASON.
+
+      *---------------------------------------------------------------*
+       1100-DALYREJS-GET-NEXT.
+           READ DALYREJS-FILE.
+           IF DALYREJS-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF DALYREJS-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT.
+
+           IF APPL-AOK
+               NEXT SENTENCE
+           ELSE
+               IF APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING DALYREJS FILE'
+                   MOVE DALYREJS-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       1500-LOOKUP-XREF.
+           MOVE DALY-TRAN-CARD-NUM TO FD-XREF-CARD-NUM.
+           MOVE 0 TO XREF-ACCT-ID.
+           READ XREF-FILE INTO CARD-XREF-RECORD
+               INVALID KEY
+                   MOVE 0 TO XREF-ACCT-ID.
+
+      *---------------------------------------------------------------*
+      * Bump the running count for this reject reason code, adding a
+      * new table entry (with this record as its sample card/account)
+      * the first time the code is seen. WS-MAX-REASON-CODES bounds
+      * the table; a code seen after the table fills is still counted
+      * in WS-REJECT-READ-COUNT but is dropped from the by-reason
+      * breakdown, with a warning so the drop isn't silent.
+      *---------------------------------------------------------------*
+       1600-TALLY-REASON.
+           MOVE 'N' TO WS-REASON-FOUND-FLAG.
+           IF WS-DISTINCT-REASON-COUNT > 0
+               PERFORM VARYING WS-REASON-IDX FROM 1 BY 1
+                       UNTIL WS-REASON-IDX > WS-DISTINCT-REASON-COUNT
+                   IF WS-REASON-CODE (WS-REASON-IDX) =
+                                       WS-VALIDATION-FAIL-REASON
+                       ADD 1 TO WS-REASON-COUNT (WS-REASON-IDX)
+                       MOVE 'Y' TO WS-REASON-FOUND-FLAG
+                   END-IF
+               END-PERFORM.
+
+           IF NOT REASON-CODE-WAS-FOUND
+               IF WS-DISTINCT-REASON-COUNT < WS-MAX-REASON-CODES
+                   ADD 1 TO WS-DISTINCT-REASON-COUNT
+                   SET WS-REASON-IDX TO WS-DISTINCT-REASON-COUNT
+                   MOVE WS-VALIDATION-FAIL-REASON
+                        TO WS-REASON-CODE (WS-REASON-IDX)
+                   MOVE WS-VALIDATION-FAIL-REASON-DESC
+                        TO WS-REASON-DESC (WS-REASON-IDX)
+                   MOVE 1 TO WS-REASON-COUNT (WS-REASON-IDX)
+                   MOVE DALY-TRAN-CARD-NUM
+                        TO WS-REASON-SAMPLE-CARD (WS-REASON-IDX)
+                   MOVE XREF-ACCT-ID
+                        TO WS-REASON-SAMPLE-ACCT (WS-REASON-IDX)
+               ELSE
+                   DISPLAY 'WARNING - REASON CODE TABLE FULL, '
+                           'DROPPING CODE ' WS-VALIDATION-FAIL-REASON
+                           ' FROM THE BREAKDOWN'.
+
+      *---------------------------------------------------------------*
+       2000-WRITE-SUMMARY-REPORT.
+           PERFORM 2100-WRITE-HEADERS.
+           IF WS-DISTINCT-REASON-COUNT > 0
+               PERFORM VARYING WS-REASON-IDX FROM 1 BY 1
+                       UNTIL WS-REASON-IDX > WS-DISTINCT-REASON-COUNT
+                   PERFORM 2200-WRITE-REASON-LINE
+               END-PERFORM.
+           PERFORM 2300-WRITE-TOTALS-LINE.
+
+       2100-WRITE-HEADERS.
+           WRITE FD-REJSUMM-REC FROM REJSUMM-NAME-HEADER-1
+               AFTER ADVANCING PAGE.
+           WRITE FD-REJSUMM-REC FROM REJSUMM-NAME-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE FD-REJSUMM-REC FROM REJSUMM-COLUMN-HEADER
+               AFTER ADVANCING 2 LINES.
+
+       2200-WRITE-REASON-LINE.
+           MOVE SPACES TO REJSUMM-DETAIL-LINE.
+           MOVE WS-REASON-CODE (WS-REASON-IDX)  TO RRS-REASON-CODE.
+           MOVE WS-REASON-COUNT (WS-REASON-IDX) TO RRS-REASON-COUNT.
+           MOVE WS-REASON-SAMPLE-CARD (WS-REASON-IDX) TO
+                RRS-SAMPLE-CARD-NUM.
+           MOVE WS-REASON-SAMPLE-ACCT (WS-REASON-IDX) TO
+                RRS-SAMPLE-ACCT-ID.
+           MOVE WS-REASON-DESC (WS-REASON-IDX)  TO RRS-REASON-DESC.
+           WRITE FD-REJSUMM-REC FROM REJSUMM-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       2300-WRITE-TOTALS-LINE.
+           MOVE SPACES TO REJSUMM-TOTALS-LINE.
+           MOVE WS-REJECT-READ-COUNT TO RTL-COUNT.
+           WRITE FD-REJSUMM-REC FROM REJSUMM-TOTALS-LINE
+               AFTER ADVANCING 2 LINES.
+
+      *---------------------------------------------------------------*
+       0100-DALYREJS-OPEN.
+           OPEN INPUT DALYREJS-FILE.
+           IF DALYREJS-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DALYREJS FILE'
+               MOVE DALYREJS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0200-CARDXREF-OPEN.
+           OPEN INPUT XREF-FILE.
+           IF CARDXREF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING XREF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0300-REJSUMM-OPEN.
+           OPEN OUTPUT REJSUMM-FILE.
+           IF REJSUMM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REJSUMM FILE'
+               MOVE REJSUMM-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9000-CLOSE-FILES.
+           CLOSE DALYREJS-FILE
+                 XREF-FILE
+                 REJSUMM-FILE.
+
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STAT1 NOT NUMERIC
+              OR IO-STAT2 NOT NUMERIC
+               MOVE 0 TO IO-STATUS-0401
+               MOVE IO-STAT1 TO IO-STATUS-0401
+               MOVE IO-STAT2 TO IO-STATUS-0403
+           ELSE
+               MOVE IO-STATUS TO IO-STATUS-04.
+           DISPLAY 'FILE STATUS IS: ' IO-STATUS-0401 IO-STATUS-0403.
+
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'.
+           MOVE 999 TO ABCODE.
+           MOVE 16 TO RETURN-CODE.
+           CALL 'CEE3ABD'.
