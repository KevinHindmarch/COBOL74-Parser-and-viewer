@@ -42,6 +42,8 @@
                                                    VALUE SPACES.
             07 WS-UCTRANS                          PIC X(4)
                                                    VALUE SPACES.
+            07 WS-TERMID                           PIC X(4)
+                                                   VALUE SPACES.
       ******************************************************************
       *      Input edits
       ******************************************************************
@@ -54,6 +56,20 @@
               88  FLG-SIGNED-NUMBER-ISVALID        VALUE LOW-VALUES.
               88  FLG-SIGNED-NUMBER-NOT-OK         VALUE '0'.
               88  FLG-SIGNED-NUMBER-BLANK          VALUE 'B'.
+      *    Whole-dollars/cents split of WS-EDIT-SIGNED-NUMBER-9V2-X,
+      *    used to parse a typed-in amount like "1500.00" into a
+      *    9V2 numeric field without losing the decimal point.  The
+      *    COUNT IN fields hold the number of digits UNSTRING actually
+      *    placed in each piece, so the NUMERIC test and the MOVE that
+      *    follows can reference-modify just the digits and skip the
+      *    trailing blank fill - testing the padded field whole never
+      *    comes out NUMERIC.
+           10 WS-EDIT-AMOUNT-WHOLE-X               PIC X(09).
+           10 WS-EDIT-AMOUNT-WHOLE-LEN             PIC 9(02) VALUE 0.
+           10 WS-EDIT-AMOUNT-DECIMAL-X             PIC X(02).
+           10 WS-EDIT-AMOUNT-DECIMAL-LEN           PIC 9(02) VALUE 0.
+           10 WS-EDIT-AMOUNT-WHOLE                 PIC S9(9) VALUE 0.
+           10 WS-EDIT-AMOUNT-DECIMAL                PIC 9(2) VALUE 0.
 
            10 WS-EDIT-ALPHANUM-ONLY                PIC X(256).
            10 WS-EDIT-ALPHANUM-LENGTH              PIC S9(4) COMP-3.
@@ -155,3 +171,436 @@
                                                    VALUE 0.
           10 WS-CURR-DATE                          PIC X(21)
                                                    VALUE SPACES.
+          10 WS-ABSTIME                            PIC S9(15) COMP-3
+                                                   VALUE 0.
+          10 WS-AUDIT-DATE                         PIC X(10).
+          10 WS-AUDIT-TIME                         PIC X(08).
+
+      ******************************************************************
+      *    File control / EIB related work areas
+      ******************************************************************
+         05 WS-FILE-NAME                          PIC X(08)
+                                                   VALUE 'ACCTDAT'.
+         05 WS-AUDIT-FILE-NAME                     PIC X(08)
+                                                   VALUE 'ACCTAUD'.
+         05 WS-APPROVAL-FILE-NAME                  PIC X(08)
+                                                   VALUE 'ACCTAPRV'.
+         05 WS-RESP-DISPLAY                        PIC 9(09).
+         05 WS-REAS-DISPLAY                        PIC 9(09).
+
+         05 WS-EDIT-VALID-FLAGS                    PIC X(01)
+                                                   VALUE 'Y'.
+            88 WS-INPUT-IS-VALID                   VALUE 'Y'.
+            88 WS-INPUT-NOT-VALID                  VALUE 'N'.
+
+         05 WS-MESSAGE                             PIC X(75)
+                                                   VALUE SPACES.
+
+      ******************************************************************
+      *    Duplicate-customer check work areas
+      ******************************************************************
+         05 WS-DUP-CHECK-FLAG                      PIC X(01)
+                                                   VALUE 'N'.
+            88 DUPLICATE-CUSTOMER-FOUND             VALUE 'Y'.
+         05 WS-DUP-ACCT-ID                          PIC 9(11)
+                                                   VALUE 0.
+         05 WS-BROWSE-KEY                           PIC 9(11)
+                                                   VALUE 0.
+
+      ******************************************************************
+      *    Supervisor-approval routing work areas. WS-CREDIT-LIMIT-
+      *    THRESHOLD is the only configurable knob - raise or lower
+      *    it to change how big a credit-limit increase has to be
+      *    before it gets queued instead of applied immediately.
+      ******************************************************************
+         05 WS-CREDIT-LIMIT-THRESHOLD              PIC S9(09)V99
+                                                   VALUE 5000.00.
+         05 WS-CREDIT-LIMIT-INCREASE               PIC S9(09)V99
+                                                   VALUE 0.
+         05 WS-HIGH-IMPACT-FLAG                    PIC X(01)
+                                                   VALUE 'N'.
+            88 HIGH-IMPACT-CHANGE                   VALUE 'Y'.
+         05 WS-HIGH-IMPACT-REASON                  PIC X(30)
+                                                   VALUE SPACES.
+
+      ******************************************************************
+      *    Account update work areas
+      ******************************************************************
+       COPY CVACT01Y REPLACING ACCOUNT-RECORD BY WS-ACCOUNT-RECORD.
+
+       COPY CVACT01Y REPLACING ACCOUNT-RECORD BY WS-BEFORE-IMAGE.
+
+       COPY CVACT01Y REPLACING ACCOUNT-RECORD BY WS-BROWSE-RECORD.
+
+      ******************************************************************
+      *    Before/after audit trail work area (ACCT-AUDIT-FILE)
+      ******************************************************************
+       COPY CVACT02Y.
+
+      ******************************************************************
+      *    Pending supervisor-approval queue work area
+      *    (ACCT-APPROVAL-FILE)
+      ******************************************************************
+       COPY CVACT04Y.
+
+       COPY COACTUPO.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                            PIC X(01).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAIN-PARA.
+           MOVE EIBTRNID TO WS-TRANID.
+           MOVE EIBTRMID TO WS-TERMID.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               EXEC CICS RECEIVE MAP('COACTUPA')
+                                 MAPSET('COACTU')
+                                 INTO(COACTUPAI)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+               PERFORM 2000-PROCESS-INPUT.
+
+           EXEC CICS RETURN
+                     TRANSID(WS-TRANID)
+           END-EXEC.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO COACTUPAO.
+           MOVE SPACES     TO ERRMSGO.
+           EXEC CICS SEND MAP('COACTUPA')
+                          MAPSET('COACTU')
+                          FROM(COACTUPAO)
+                          ERASE
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+       2000-PROCESS-INPUT.
+           SET WS-INPUT-IS-VALID TO TRUE.
+           MOVE SPACES TO ERRMSGO.
+           MOVE SPACES TO WS-MESSAGE.
+           MOVE 'N'    TO WS-DUP-CHECK-FLAG.
+           MOVE 'N'    TO WS-HIGH-IMPACT-FLAG.
+
+           PERFORM 2100-EDIT-ACCOUNT-ID.
+           IF WS-INPUT-IS-VALID
+               PERFORM 2200-READ-ACCOUNT.
+           IF WS-INPUT-IS-VALID
+               PERFORM 2300-EDIT-SSN.
+           IF WS-INPUT-IS-VALID
+               PERFORM 2400-EDIT-PHONE.
+           IF WS-INPUT-IS-VALID
+               PERFORM 2500-EDIT-CREDIT-LIMIT.
+           IF WS-INPUT-IS-VALID
+               PERFORM 2600-CHECK-DUPLICATE-CUSTOMER.
+           IF WS-INPUT-IS-VALID
+               PERFORM 2700-CHECK-HIGH-IMPACT.
+
+           IF WS-INPUT-IS-VALID
+               IF HIGH-IMPACT-CHANGE
+                   PERFORM 2800-QUEUE-FOR-APPROVAL
+               ELSE
+                   PERFORM 2900-APPLY-UPDATE
+               END-IF
+           ELSE
+               EXEC CICS SEND MAP('COACTUPA')
+                              MAPSET('COACTU')
+                              FROM(COACTUPAO)
+                              DATAONLY
+               END-EXEC
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2100-EDIT-ACCOUNT-ID.
+           IF ACCTIDI IS NUMERIC AND ACCTIDI NOT = SPACES
+               CONTINUE
+           ELSE
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'ACCOUNT ID MUST BE NUMERIC' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+       2200-READ-ACCOUNT.
+           MOVE SPACES TO WS-ACCOUNT-RECORD.
+           EXEC CICS READ
+                     FILE(WS-FILE-NAME)
+                     INTO(WS-ACCOUNT-RECORD)
+                     RIDFLD(ACCTIDI)
+                     UPDATE
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'ACCOUNT NOT FOUND' TO ERRMSGO
+           ELSE
+               MOVE WS-ACCOUNT-RECORD TO WS-BEFORE-IMAGE.
+
+      *---------------------------------------------------------------*
+       2300-EDIT-SSN.
+           MOVE ACSSNI TO WS-EDIT-US-SSN.
+           IF INVALID-SSN-PART1
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'INVALID SSN' TO ERRMSGO
+           ELSE
+               MOVE WS-EDIT-US-SSN-N TO ACCT-SSN OF WS-ACCOUNT-RECORD.
+
+      *---------------------------------------------------------------*
+       2400-EDIT-PHONE.
+           MOVE ACPHONEI TO WS-EDIT-US-PHONE-NUM.
+           IF WS-EDIT-US-PHONE-NUMA-N NOT NUMERIC
+              OR WS-EDIT-US-PHONE-NUMB-N NOT NUMERIC
+              OR WS-EDIT-US-PHONE-NUMC-N NOT NUMERIC
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'INVALID PHONE NUMBER' TO ERRMSGO
+           ELSE
+               MOVE ACPHONEI TO ACCT-PHONE-NUM OF WS-ACCOUNT-RECORD.
+
+      *---------------------------------------------------------------*
+      * ACRLIMI arrives as typed text such as "1500.00" - split it on
+      * the decimal point before moving either half into a numeric
+      * field, otherwise the value gets treated as a bare integer and
+      * the dollar amount ends up scaled 100x too large.  The split is
+      * bounded by a trailing space as well as the decimal point so
+      * UNSTRING does not run the whole-dollars piece out past the
+      * digits that were actually typed, and the NUMERIC tests below
+      * reference-modify on the COUNT IN lengths so the blank fill
+      * UNSTRING leaves behind never gets tested as part of the value.
+      *---------------------------------------------------------------*
+       2500-EDIT-CREDIT-LIMIT.
+           MOVE SPACES TO WS-EDIT-SIGNED-NUMBER-9V2-X
+                          WS-EDIT-AMOUNT-WHOLE-X
+                          WS-EDIT-AMOUNT-DECIMAL-X.
+           MOVE 0 TO WS-EDIT-AMOUNT-WHOLE-LEN
+                     WS-EDIT-AMOUNT-DECIMAL-LEN.
+           MOVE ACRLIMI TO WS-EDIT-SIGNED-NUMBER-9V2-X.
+           UNSTRING WS-EDIT-SIGNED-NUMBER-9V2-X DELIMITED BY '.' OR ' '
+               INTO WS-EDIT-AMOUNT-WHOLE-X
+                       COUNT IN WS-EDIT-AMOUNT-WHOLE-LEN
+                    WS-EDIT-AMOUNT-DECIMAL-X
+                       COUNT IN WS-EDIT-AMOUNT-DECIMAL-LEN.
+           IF WS-EDIT-AMOUNT-WHOLE-LEN > 0
+                 AND WS-EDIT-AMOUNT-WHOLE-X (1:WS-EDIT-AMOUNT-WHOLE-LEN)
+                       IS NUMERIC
+                 AND (WS-EDIT-AMOUNT-DECIMAL-LEN = 0
+                      OR WS-EDIT-AMOUNT-DECIMAL-X
+                            (1:WS-EDIT-AMOUNT-DECIMAL-LEN) IS NUMERIC)
+               MOVE WS-EDIT-AMOUNT-WHOLE-X (1:WS-EDIT-AMOUNT-WHOLE-LEN)
+                    TO WS-EDIT-AMOUNT-WHOLE
+               IF WS-EDIT-AMOUNT-DECIMAL-LEN = 0
+                   MOVE 0 TO WS-EDIT-AMOUNT-DECIMAL
+               ELSE
+                   MOVE WS-EDIT-AMOUNT-DECIMAL-X
+                           (1:WS-EDIT-AMOUNT-DECIMAL-LEN)
+                        TO WS-EDIT-AMOUNT-DECIMAL
+               END-IF
+               COMPUTE ACCT-CREDIT-LIMIT OF WS-ACCOUNT-RECORD =
+                  WS-EDIT-AMOUNT-WHOLE + (WS-EDIT-AMOUNT-DECIMAL / 100)
+               IF ACSTATI = 'Y' OR ACSTATI = 'N'
+                   MOVE ACSTATI TO
+                        ACCT-ACTIVE-STATUS OF WS-ACCOUNT-RECORD
+               ELSE
+                   SET WS-INPUT-NOT-VALID TO TRUE
+                   MOVE 'ACTIVE STATUS MUST BE Y OR N' TO ERRMSGO
+               END-IF
+           ELSE
+               SET WS-INPUT-NOT-VALID TO TRUE
+               MOVE 'CREDIT LIMIT MUST BE NUMERIC' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * The SSN/phone edits above only check that the values are
+      * well-formed. Browse the rest of ACCOUNT-FILE looking for the
+      * same SSN or phone number already keyed under a different
+      * account, and raise a warning (not a hard reject) when one is
+      * found - the update still goes through, but ERRMSGO tells the
+      * operator to double check for a duplicate customer.
+      *---------------------------------------------------------------*
+       2600-CHECK-DUPLICATE-CUSTOMER.
+           MOVE 'N' TO WS-DUP-CHECK-FLAG.
+           MOVE 0   TO WS-BROWSE-KEY.
+           EXEC CICS STARTBR
+                     FILE(WS-FILE-NAME)
+                     RIDFLD(WS-BROWSE-KEY)
+                     GTEQ
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-RESP-CD NOT = DFHRESP(NORMAL)
+                          OR DUPLICATE-CUSTOMER-FOUND
+                   EXEC CICS READNEXT
+                             FILE(WS-FILE-NAME)
+                             INTO(WS-BROWSE-RECORD)
+                             RIDFLD(WS-BROWSE-KEY)
+                             RESP(WS-RESP-CD)
+                   END-EXEC
+                   IF WS-RESP-CD = DFHRESP(NORMAL)
+                       IF ACCT-ID OF WS-BROWSE-RECORD
+                             NOT = ACCT-ID OF WS-ACCOUNT-RECORD
+                          AND (ACCT-SSN OF WS-BROWSE-RECORD
+                                   = WS-EDIT-US-SSN-N
+                           OR  ACCT-PHONE-NUM OF WS-BROWSE-RECORD
+                                   = ACPHONEI)
+                           MOVE 'Y' TO WS-DUP-CHECK-FLAG
+                           MOVE ACCT-ID OF WS-BROWSE-RECORD
+                                TO WS-DUP-ACCT-ID
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR
+                         FILE(WS-FILE-NAME)
+               END-EXEC
+           END-IF.
+
+           IF DUPLICATE-CUSTOMER-FOUND
+               STRING 'UPDATE APPLIED - POSSIBLE DUPLICATE CUSTOMER '
+                      'ON ACCT ' DELIMITED BY SIZE
+                      WS-DUP-ACCT-ID DELIMITED BY SIZE
+                   INTO WS-MESSAGE
+               END-STRING.
+
+      *---------------------------------------------------------------*
+      * A credit-limit increase past WS-CREDIT-LIMIT-THRESHOLD, or a
+      * change to the account's active status, is high-impact enough
+      * that it gets routed to a supervisor instead of posted right
+      * away - see 2800-QUEUE-FOR-APPROVAL.
+      *---------------------------------------------------------------*
+       2700-CHECK-HIGH-IMPACT.
+           MOVE 'N'    TO WS-HIGH-IMPACT-FLAG.
+           MOVE SPACES TO WS-HIGH-IMPACT-REASON.
+
+           IF ACCT-ACTIVE-STATUS OF WS-ACCOUNT-RECORD
+                 NOT = ACCT-ACTIVE-STATUS OF WS-BEFORE-IMAGE
+               MOVE 'Y' TO WS-HIGH-IMPACT-FLAG
+               MOVE 'ACCOUNT STATUS CHANGE' TO WS-HIGH-IMPACT-REASON
+           END-IF.
+
+           IF ACCT-CREDIT-LIMIT OF WS-ACCOUNT-RECORD
+                 > ACCT-CREDIT-LIMIT OF WS-BEFORE-IMAGE
+               COMPUTE WS-CREDIT-LIMIT-INCREASE =
+                     ACCT-CREDIT-LIMIT OF WS-ACCOUNT-RECORD
+                   - ACCT-CREDIT-LIMIT OF WS-BEFORE-IMAGE
+               IF WS-CREDIT-LIMIT-INCREASE
+                     > WS-CREDIT-LIMIT-THRESHOLD
+                   MOVE 'Y' TO WS-HIGH-IMPACT-FLAG
+                   MOVE 'CREDIT LIMIT INCREASE OVER THRESHOLD'
+                        TO WS-HIGH-IMPACT-REASON
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * Stage the change on ACCT-APPROVAL-FILE instead of applying it.
+      * One pending change per account is kept - a second high-impact
+      * edit on the same account while one is still pending replaces
+      * it rather than queuing a duplicate.
+      *---------------------------------------------------------------*
+       2800-QUEUE-FOR-APPROVAL.
+           PERFORM 2960-BUILD-TIMESTAMP.
+
+           MOVE ACCT-ID OF WS-ACCOUNT-RECORD TO APRV-ACCT-ID.
+           SET APRV-STATUS-PENDING           TO TRUE.
+           MOVE WS-HIGH-IMPACT-REASON        TO APRV-REASON.
+           MOVE WS-TRANID                    TO APRV-TRAN-ID.
+           MOVE WS-TERMID                    TO APRV-TERM-ID.
+           MOVE WS-CURR-DATE                 TO APRV-TIMESTAMP.
+           MOVE WS-BEFORE-IMAGE              TO APRV-BEFORE-IMAGE.
+           MOVE WS-ACCOUNT-RECORD            TO APRV-AFTER-IMAGE.
+           MOVE SPACES                       TO APRV-APPRV-TERM-ID.
+           MOVE SPACES                       TO APRV-APPRV-TIMESTAMP.
+
+           EXEC CICS WRITE
+                     FILE(WS-APPROVAL-FILE-NAME)
+                     FROM(ACCT-APPROVAL-RECORD)
+                     RIDFLD(APRV-ACCT-ID)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(DUPREC)
+               EXEC CICS REWRITE
+                         FILE(WS-APPROVAL-FILE-NAME)
+                         FROM(ACCT-APPROVAL-RECORD)
+                         RESP(WS-RESP-CD)
+               END-EXEC
+           END-IF.
+
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               MOVE 'CHANGE QUEUED FOR SUPERVISOR APPROVAL'
+                    TO ERRMSGO
+           ELSE
+               MOVE 'UNABLE TO QUEUE CHANGE FOR APPROVAL' TO ERRMSGO.
+
+           EXEC CICS SEND MAP('COACTUPA')
+                          MAPSET('COACTU')
+                          FROM(COACTUPAO)
+                          DATAONLY
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+       2900-APPLY-UPDATE.
+           EXEC CICS REWRITE
+                     FILE(WS-FILE-NAME)
+                     FROM(WS-ACCOUNT-RECORD)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD = DFHRESP(NORMAL)
+               IF WS-MESSAGE NOT = SPACES
+                   MOVE WS-MESSAGE TO ERRMSGO
+               ELSE
+                   MOVE 'UPDATE APPLIED' TO ERRMSGO
+               END-IF
+               PERFORM 2950-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE 'UPDATE FAILED' TO ERRMSGO.
+           EXEC CICS SEND MAP('COACTUPA')
+                          MAPSET('COACTU')
+                          FROM(COACTUPAO)
+                          DATAONLY
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+      * Write a before/after audit record for the update just
+      * committed above: who keyed it (WS-TRANID/WS-TERMID), when
+      * (a CICS-supplied timestamp), and the account image both
+      * before (captured at 2200-READ-ACCOUNT) and after the change.
+      *---------------------------------------------------------------*
+       2950-WRITE-AUDIT-RECORD.
+           PERFORM 2960-BUILD-TIMESTAMP.
+
+           MOVE WS-TRANID                     TO AUDT-TRAN-ID.
+           MOVE WS-TERMID                     TO AUDT-TERM-ID.
+           MOVE WS-CURR-DATE                  TO AUDT-TIMESTAMP.
+           MOVE ACCT-ID OF WS-ACCOUNT-RECORD  TO AUDT-ACCT-ID.
+           MOVE WS-BEFORE-IMAGE               TO AUDT-BEFORE-IMAGE.
+           MOVE WS-ACCOUNT-RECORD             TO AUDT-AFTER-IMAGE.
+
+           EXEC CICS WRITE
+                     FILE(WS-AUDIT-FILE-NAME)
+                     FROM(ACCT-AUDIT-RECORD)
+                     RESP(WS-RESP-CD)
+           END-EXEC.
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'UPDATE APPLIED - AUDIT WRITE FAILED' TO ERRMSGO.
+
+      *---------------------------------------------------------------*
+      * Build a printable timestamp (YYYY-MM-DD HH:MM:SS) into
+      * WS-CURR-DATE from the CICS clock, for the audit trail and the
+      * approval queue.
+      *---------------------------------------------------------------*
+       2960-BUILD-TIMESTAMP.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     DATESEP('-')
+                     YYYYMMDD(WS-AUDIT-DATE)
+                     TIME(WS-AUDIT-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-AUDIT-TIME DELIMITED BY SIZE
+               INTO WS-CURR-DATE
+           END-STRING.
