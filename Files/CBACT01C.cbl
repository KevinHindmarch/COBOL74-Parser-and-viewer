@@ -0,0 +1,281 @@
+      ******************************************************************
+      * Program     : CBACT01C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Nightly reconciliation between ACCOUNT-FILE
+      *               balances and TCATBAL-FILE category totals. Reads
+      *               ACCOUNT-FILE, sums the matching TCATBAL-FILE rows
+      *               for each account, and reports any account where
+      *               ACCT-CURR-BAL does not equal the sum of its
+      *               category balances.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBACT01C.
+       AUTHOR. AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+           SELECT ACCTRECN-FILE ASSIGN TO ACCTRECN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS ACCTRECN-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  FD-ACCOUNT-RECORD.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCOUNT-DATA                   PIC X(289).
+
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+       FD  ACCTRECN-FILE.
+       01  FD-ACCTRECN-REC                      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+       COPY CVTRA01Y.
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+       COPY CVACT05Y.
+       01  ACCTRECN-STATUS.
+           05  ACCTRECN-STAT1      PIC X.
+           05  ACCTRECN-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) COMP.
+
+       01  WS-FLAGS.
+           05  WS-TCATBAL-DONE-FLAG         PIC X(01) VALUE 'N'.
+               88  TCATBAL-SCAN-DONE        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNT-READ-COUNT        PIC 9(09) VALUE 0.
+           05  WS-OUTOFBAL-COUNT            PIC 9(09) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-CATEGORY-TOTAL            PIC S9(09)V99 VALUE 0.
+           05  WS-DIFFERENCE                PIC S9(09)V99 VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT01C'.
+           PERFORM 0100-ACCTFILE-OPEN.
+           PERFORM 0200-TCATBALF-OPEN.
+           PERFORM 0300-ACCTRECN-OPEN.
+
+           PERFORM 2100-WRITE-HEADERS.
+
+           PERFORM 1000-PROCESS-ACCOUNTS
+               UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM 2300-WRITE-TOTALS-LINE.
+
+           PERFORM 9000-CLOSE-FILES.
+
+           DISPLAY 'ACCOUNTS CHECKED       :' WS-ACCOUNT-READ-COUNT.
+           DISPLAY 'ACCOUNTS OUT OF BALANCE:' WS-OUTOFBAL-COUNT.
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT01C'.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-PROCESS-ACCOUNTS.
+           PERFORM 1100-ACCTFILE-GET-NEXT.
+           IF END-OF-FILE = 'N'
+               ADD 1 TO WS-ACCOUNT-READ-COUNT
+               PERFORM 1200-SUM-CATEGORY-BALANCES
+               PERFORM 1300-COMPARE-BALANCES
+           END-IF.
+
+      *---------------------------------------------------------------*
+       1100-ACCTFILE-GET-NEXT.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD.
+           IF ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF ACCTFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT.
+
+           IF APPL-AOK
+               NEXT SENTENCE
+           ELSE
+               IF APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING ACCOUNT FILE'
+                   MOVE ACCTFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+      * Sum every TCATBAL-FILE row for this account by starting a
+      * dynamic scan at its lowest possible category key and reading
+      * forward - the key is ordered by account id first, so the scan
+      * stops the moment a different account id turns up.
+      *---------------------------------------------------------------*
+       1200-SUM-CATEGORY-BALANCES.
+           MOVE 0 TO WS-CATEGORY-TOTAL.
+           MOVE 'N' TO WS-TCATBAL-DONE-FLAG.
+
+           MOVE ACCT-ID          TO FD-TRANCAT-ACCT-ID.
+           MOVE LOW-VALUES       TO FD-TRANCAT-TYPE-CD.
+           MOVE 0                TO FD-TRANCAT-CD.
+
+           START TCATBAL-FILE KEY IS >= FD-TRAN-CAT-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-TCATBAL-DONE-FLAG
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-TCATBAL-DONE-FLAG
+           END-START.
+
+           PERFORM UNTIL TCATBAL-SCAN-DONE
+               READ TCATBAL-FILE NEXT RECORD
+                    INTO TRAN-CAT-BAL-RECORD
+               IF TCATBALF-STATUS NOT = '00'
+                   MOVE 'Y' TO WS-TCATBAL-DONE-FLAG
+               ELSE
+                   IF TRANCAT-ACCT-ID NOT = ACCT-ID
+                       MOVE 'Y' TO WS-TCATBAL-DONE-FLAG
+                   ELSE
+                       ADD TRAN-CAT-BAL TO WS-CATEGORY-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+       1300-COMPARE-BALANCES.
+           COMPUTE WS-DIFFERENCE =
+                   ACCT-CURR-BAL - WS-CATEGORY-TOTAL.
+           IF WS-DIFFERENCE NOT = 0
+               ADD 1 TO WS-OUTOFBAL-COUNT
+               PERFORM 2200-WRITE-DETAIL-LINE
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2100-WRITE-HEADERS.
+           WRITE FD-ACCTRECN-REC FROM ACCTRECN-NAME-HEADER-1
+               AFTER ADVANCING PAGE.
+           WRITE FD-ACCTRECN-REC FROM ACCTRECN-NAME-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE FD-ACCTRECN-REC FROM ACCTRECN-COLUMN-HEADER
+               AFTER ADVANCING 2 LINES.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE SPACES TO ACCTRECN-DETAIL-LINE.
+           MOVE ACCT-ID           TO ARL-ACCT-ID.
+           MOVE ACCT-CURR-BAL     TO ARL-ACCT-BALANCE.
+           MOVE WS-CATEGORY-TOTAL TO ARL-CATEGORY-TOTAL.
+           MOVE WS-DIFFERENCE     TO ARL-DIFFERENCE.
+           MOVE 'OUT OF BALANCE - ACCOUNT AND CATEGORY TOTALS DISAGREE'
+                TO ARL-STATUS.
+           WRITE FD-ACCTRECN-REC FROM ACCTRECN-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       2300-WRITE-TOTALS-LINE.
+           MOVE SPACES TO ACCTRECN-TOTALS-LINE.
+           MOVE WS-ACCOUNT-READ-COUNT TO RTL-CHECKED-COUNT.
+           MOVE WS-OUTOFBAL-COUNT     TO RTL-OUTOFBAL-COUNT.
+           WRITE FD-ACCTRECN-REC FROM ACCTRECN-TOTALS-LINE
+               AFTER ADVANCING 2 LINES.
+
+      *---------------------------------------------------------------*
+       0100-ACCTFILE-OPEN.
+           OPEN INPUT ACCOUNT-FILE.
+           IF ACCTFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0200-TCATBALF-OPEN.
+           OPEN INPUT TCATBAL-FILE.
+           IF TCATBALF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TCATBAL FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0300-ACCTRECN-OPEN.
+           OPEN OUTPUT ACCTRECN-FILE.
+           IF ACCTRECN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACCTRECN FILE'
+               MOVE ACCTRECN-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-FILE
+                 TCATBAL-FILE
+                 ACCTRECN-FILE.
+
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STAT1 NOT NUMERIC
+              OR IO-STAT2 NOT NUMERIC
+               MOVE 0 TO IO-STATUS-0401
+               MOVE IO-STAT1 TO IO-STATUS-0401
+               MOVE IO-STAT2 TO IO-STATUS-0403
+           ELSE
+               MOVE IO-STATUS TO IO-STATUS-04.
+           DISPLAY 'FILE STATUS IS: ' IO-STATUS-0401 IO-STATUS-0403.
+
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'.
+           MOVE 999 TO ABCODE.
+           MOVE 16 TO RETURN-CODE.
+           CALL 'CEE3ABD'.
