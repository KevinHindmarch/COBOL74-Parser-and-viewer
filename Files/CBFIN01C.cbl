@@ -0,0 +1,380 @@
+      ******************************************************************
+      * Program     : CBFIN01C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Month-end finance charge assessment. Reads
+      *               TCATBAL-FILE per account/category, applies the
+      *               category's own TRAN-CAT-RATE to its TRAN-CAT-BAL,
+      *               and writes the resulting interest charges out in
+      *               DALYTRAN-FILE's own record layout so they flow
+      *               back through CBTRN02C's normal 2000-POST-
+      *               TRANSACTION path on the next posting run instead
+      *               of being calculated by hand.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBFIN01C.
+       AUTHOR. AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO CARDXREF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS CARDXREF-STATUS.
+
+           SELECT FINCHRG-OUT-FILE ASSIGN TO FINCHRGS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FINCHRGS-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+       FD  XREF-FILE.
+       01  FD-CARDXREF-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+       FD  FINCHRG-OUT-FILE.
+       01  FD-FINCHRG-RECORD.
+           05 FD-OUT-TRAN-ID                    PIC X(16).
+           05 FD-OUT-TRAN-DATA                  PIC X(334).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVTRA01Y.
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+       COPY CVACT03Y.
+       01  CARDXREF-STATUS.
+           05  CARDXREF-STAT1      PIC X.
+           05  CARDXREF-STAT2      PIC X.
+
+       COPY CVTRA06Y.
+       01  FINCHRGS-STATUS.
+           05  FINCHRGS-STAT1      PIC X.
+           05  FINCHRGS-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) COMP.
+
+      * T I M E S T A M P   D B 2  X(26)     EEEE-MM-DD-UU.MM.SS.HH0000
+       01  COBOL-TS.
+           05 COB-YYYY                  PIC X(04).
+           05 COB-MM                    PIC X(02).
+           05 COB-DD                    PIC X(02).
+           05 COB-HH                    PIC X(02).
+           05 COB-MIN                   PIC X(02).
+           05 COB-SS                    PIC X(02).
+       01  DB2-FORMAT-TS                PIC X(26).
+       01  FILLER REDEFINES DB2-FORMAT-TS.
+           06 DB2-YYYY                  PIC X(004).
+           06 DB2-STREEP-1              PIC X.
+           06 DB2-MM                    PIC X(002).
+           06 DB2-STREEP-2              PIC X.
+           06 DB2-DD                    PIC X(002).
+           06 DB2-STREEP-3              PIC X.
+           06 DB2-HH                    PIC X(002).
+           06 DB2-DOT-1                 PIC X.
+           06 DB2-MIN                   PIC X(002).
+           06 DB2-DOT-2                 PIC X.
+           06 DB2-SS                    PIC X(002).
+           06 DB2-DOT-3                 PIC X.
+           06 DB2-MIL                   PIC 9(002).
+           06 DB2-REST                  PIC X(04).
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-XREF-ENTRIES          PIC 9(05) VALUE 10000.
+
+       01  WS-FLAGS.
+           05  WS-CARD-FOUND-FLAG           PIC X(01) VALUE 'N'.
+               88  CARD-WAS-FOUND           VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CATBAL-READ-COUNT         PIC 9(09) VALUE 0.
+           05  WS-CHARGE-COUNT              PIC 9(09) VALUE 0.
+           05  WS-SKIPPED-COUNT             PIC 9(09) VALUE 0.
+           05  WS-CHARGE-SEQ                PIC 9(05) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-LOOKUP-CARD-NUM           PIC X(16) VALUE SPACES.
+           05  WS-FINANCE-CHARGE            PIC S9(09)V99 VALUE 0.
+
+       01  WS-XREF-TABLE.
+           05  WS-XREF-ENTRY OCCURS 10000 TIMES
+                             INDEXED BY WS-XREF-IDX.
+               10  WS-XREF-ACCT-ID          PIC 9(11) VALUE 0.
+               10  WS-XREF-CARD-NUM         PIC X(16) VALUE SPACES.
+       01  WS-XREF-TABLE-COUNT              PIC 9(05) VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBFIN01C'.
+           PERFORM 0100-TCATBALF-OPEN.
+           PERFORM 0200-XREFFILE-OPEN.
+           PERFORM 0250-LOAD-XREF-TABLE.
+           PERFORM 0300-FINCHRGS-OPEN.
+           PERFORM 0400-BUILD-TIMESTAMP.
+
+           PERFORM 1000-PROCESS-CATEGORIES
+               UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM 9000-CLOSE-FILES.
+
+           DISPLAY 'CATEGORY BALANCES READ :' WS-CATBAL-READ-COUNT.
+           DISPLAY 'FINANCE CHARGES POSTED :' WS-CHARGE-COUNT.
+           DISPLAY 'CATEGORIES SKIPPED     :' WS-SKIPPED-COUNT.
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBFIN01C'.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * Build the account-id-to-card-number lookup table used to turn
+      * a TCATBAL-FILE account id into the card number the finance
+      * charge record needs. There is no account-keyed cross-reference
+      * file in this system, only XREF-FILE keyed by card number, so
+      * the whole file is read once into working storage up front.
+      *---------------------------------------------------------------*
+       0250-LOAD-XREF-TABLE.
+           MOVE 0 TO WS-XREF-TABLE-COUNT.
+           PERFORM UNTIL CARDXREF-STATUS NOT = '00'
+               READ XREF-FILE INTO CARD-XREF-RECORD
+               IF CARDXREF-STATUS = '00'
+                   IF WS-XREF-TABLE-COUNT < WS-MAX-XREF-ENTRIES
+                       ADD 1 TO WS-XREF-TABLE-COUNT
+                       SET WS-XREF-IDX TO WS-XREF-TABLE-COUNT
+                       MOVE XREF-ACCT-ID
+                            TO WS-XREF-ACCT-ID (WS-XREF-IDX)
+                       MOVE XREF-CARD-NUM
+                            TO WS-XREF-CARD-NUM (WS-XREF-IDX)
+                   ELSE
+                       DISPLAY 'WARNING - XREF LOOKUP TABLE FULL, '
+                               'SOME ACCOUNTS MAY NOT GET CHARGED'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF CARDXREF-STATUS NOT = '10'
+               DISPLAY 'ERROR READING XREF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+           CLOSE XREF-FILE.
+
+      *---------------------------------------------------------------*
+       0400-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO COBOL-TS.
+           MOVE COB-YYYY TO DB2-YYYY.
+           MOVE '-'      TO DB2-STREEP-1.
+           MOVE COB-MM   TO DB2-MM.
+           MOVE '-'      TO DB2-STREEP-2.
+           MOVE COB-DD   TO DB2-DD.
+           MOVE '-'      TO DB2-STREEP-3.
+           MOVE COB-HH   TO DB2-HH.
+           MOVE '.'      TO DB2-DOT-1.
+           MOVE COB-MIN  TO DB2-MIN.
+           MOVE '.'      TO DB2-DOT-2.
+           MOVE COB-SS   TO DB2-SS.
+           MOVE '.'      TO DB2-DOT-3.
+           MOVE 0        TO DB2-MIL.
+           MOVE '0000'   TO DB2-REST.
+
+      *---------------------------------------------------------------*
+       1000-PROCESS-CATEGORIES.
+           PERFORM 1100-TCATBALF-GET-NEXT.
+           IF END-OF-FILE = 'N'
+               ADD 1 TO WS-CATBAL-READ-COUNT
+               IF TRAN-CAT-RATE > 0
+                  AND TRAN-CAT-BAL > 0
+                   PERFORM 1200-LOOKUP-CARD-NUM
+                   IF CARD-WAS-FOUND
+                       PERFORM 1300-COMPUTE-CHARGE
+                       PERFORM 1400-WRITE-FINANCE-CHARGE
+                       ADD 1 TO WS-CHARGE-COUNT
+                   ELSE
+                       ADD 1 TO WS-SKIPPED-COUNT
+                       DISPLAY 'NO CARD FOUND FOR ACCOUNT '
+                               TRANCAT-ACCT-ID
+                               ' - FINANCE CHARGE NOT POSTED'
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF.
+
+      *---------------------------------------------------------------*
+       1100-TCATBALF-GET-NEXT.
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD.
+           IF TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF TCATBALF-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT.
+
+           IF APPL-AOK
+               NEXT SENTENCE
+           ELSE
+               IF APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING TCATBAL FILE'
+                   MOVE TCATBALF-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       1200-LOOKUP-CARD-NUM.
+           MOVE 'N' TO WS-CARD-FOUND-FLAG.
+           MOVE SPACES TO WS-LOOKUP-CARD-NUM.
+           IF WS-XREF-TABLE-COUNT > 0
+               PERFORM VARYING WS-XREF-IDX FROM 1 BY 1
+                       UNTIL WS-XREF-IDX > WS-XREF-TABLE-COUNT
+                   IF WS-XREF-ACCT-ID (WS-XREF-IDX) = TRANCAT-ACCT-ID
+                       MOVE WS-XREF-CARD-NUM (WS-XREF-IDX)
+                            TO WS-LOOKUP-CARD-NUM
+                       MOVE 'Y' TO WS-CARD-FOUND-FLAG
+                   END-IF
+               END-PERFORM.
+
+      *---------------------------------------------------------------*
+       1300-COMPUTE-CHARGE.
+           COMPUTE WS-FINANCE-CHARGE ROUNDED =
+                   TRAN-CAT-BAL * TRAN-CAT-RATE / 100.
+
+      *---------------------------------------------------------------*
+      * WS-CHARGE-SEQ only disambiguates charges within this run, so
+      * the run date (already broken out in DB2-FORMAT-TS) is folded
+      * into DALY-TRAN-ID too - otherwise the same account hitting the
+      * same position in the scan on a later month-end run would post
+      * a finance charge with a transaction id that was already used.
+      * Five digits of running sequence comfortably covers a run's
+      * worth of postings without wrapping back to 1 and colliding
+      * with an earlier charge on the same day; the account-id digits
+      * folded in are for traceability at a glance, not uniqueness, so
+      * narrowing them to the last four leaves room for the wider
+      * sequence inside DALY-TRAN-ID's 16 bytes.
+      *---------------------------------------------------------------*
+       1400-WRITE-FINANCE-CHARGE.
+           ADD 1 TO WS-CHARGE-SEQ.
+           IF WS-CHARGE-SEQ > 99999
+               MOVE 1 TO WS-CHARGE-SEQ.
+
+           MOVE SPACES TO DALYTRAN-RECORD.
+           STRING 'F' DELIMITED BY SIZE
+                  DB2-YYYY (3:2) DELIMITED BY SIZE
+                  DB2-MM DELIMITED BY SIZE
+                  DB2-DD DELIMITED BY SIZE
+                  TRANCAT-ACCT-ID (8:4) DELIMITED BY SIZE
+                  WS-CHARGE-SEQ DELIMITED BY SIZE
+                  INTO DALY-TRAN-ID.
+           MOVE TRANCAT-TYPE-CD      TO DALY-TRAN-TYPE-CD.
+           MOVE TRANCAT-CD           TO DALY-TRAN-CAT-CD.
+           MOVE 'FINCHRG'            TO DALY-TRAN-SOURCE.
+           MOVE 'MONTH-END FINANCE CHARGE ON CATEGORY BALANCE'
+                                     TO DALY-TRAN-DESC.
+           MOVE WS-FINANCE-CHARGE    TO DALY-TRAN-AMT.
+           MOVE 0                   TO DALY-TRAN-MERCHANT-ID.
+           MOVE SPACES               TO DALY-TRAN-MERCHANT-NAME
+                                         DALY-TRAN-MERCHANT-CITY
+                                         DALY-TRAN-MERCHANT-ZIP.
+           MOVE WS-LOOKUP-CARD-NUM   TO DALY-TRAN-CARD-NUM.
+           MOVE DB2-FORMAT-TS        TO DALY-TRAN-ORIG-TS.
+           MOVE DB2-FORMAT-TS        TO DALY-TRAN-PROC-TS.
+
+           MOVE DALYTRAN-RECORD TO FD-FINCHRG-RECORD.
+           WRITE FD-FINCHRG-RECORD.
+           IF FINCHRGS-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING FINCHRG OUT FILE'
+               MOVE FINCHRGS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+      *---------------------------------------------------------------*
+       0100-TCATBALF-OPEN.
+           OPEN INPUT TCATBAL-FILE.
+           IF TCATBALF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING TCATBAL FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0200-XREFFILE-OPEN.
+           OPEN INPUT XREF-FILE.
+           IF CARDXREF-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING XREF FILE'
+               MOVE CARDXREF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       0300-FINCHRGS-OPEN.
+           OPEN OUTPUT FINCHRG-OUT-FILE.
+           IF FINCHRGS-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING FINCHRG OUT FILE'
+               MOVE FINCHRGS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM.
+
+       9000-CLOSE-FILES.
+           CLOSE TCATBAL-FILE
+                 FINCHRG-OUT-FILE.
+
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF IO-STAT1 NOT NUMERIC
+              OR IO-STAT2 NOT NUMERIC
+               MOVE 0 TO IO-STATUS-0401
+               MOVE IO-STAT1 TO IO-STATUS-0401
+               MOVE IO-STAT2 TO IO-STATUS-0403
+           ELSE
+               MOVE IO-STATUS TO IO-STATUS-04.
+           DISPLAY 'FILE STATUS IS: ' IO-STATUS-0401 IO-STATUS-0403.
+
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'.
+           MOVE 999 TO ABCODE.
+           MOVE 16 TO RETURN-CODE.
+           CALL 'CEE3ABD'.
